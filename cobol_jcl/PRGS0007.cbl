@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGU0007.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPDATE-FILE ASSIGN TO 'UPDATE.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UPDATE-FILE.
+       01 UPDATE-RECORD.
+          05 U-REC-TYPE       PIC X(01).
+          05 U-STUD-ID        PIC X(06).
+          05 U-STUD-NAME      PIC X(25).
+          05 U-STUD-DOB       PIC X(08).
+          05 U-STUD-COURSE    PIC X(15).
+          05 U-STUD-INS-DATE  PIC X(08).
+          05 U-STUD-UPDT-DATE PIC X(08).
+          05 U-STUD-TERM      PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF             PIC X VALUE 'N'.
+       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGU0007'.
+       01 WS-ERROR-TEXT      PIC X(20).
+       01 WS-TRAILER-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-INTERVAL PIC 9(04) VALUE 0100.
+       01 WS-SQLCODE-DISPLAY PIC S9(04).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT UPDATE-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ UPDATE-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       EVALUATE U-REC-TYPE
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(U-STUD-ID)
+                        WHEN OTHER
+                          PERFORM UPDATE-STUDENT
+                          PERFORM CHECKPOINT-COMMIT
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           CLOSE UPDATE-FILE
+
+           IF WS-TRAILER-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'PRGU0007 OUT OF BALANCE - TRAILER: '
+                       WS-TRAILER-COUNT '  PROCESSED: '
+                       WS-PROCESSED-COUNT
+           END-IF
+
+           STOP RUN.
+
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           ADD 1 TO WS-COMMIT-COUNT
+
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'PRGU0007 CHECKPOINT AT RECORD: '
+                       WS-PROCESSED-COUNT
+               MOVE ZERO TO WS-COMMIT-COUNT
+           END-IF.
+
+       UPDATE-STUDENT.
+           EXEC SQL
+               UPDATE STUDENT
+               SET STUD_NAME = :U-STUD-NAME,
+                   STUD_DOB = :U-STUD-DOB,
+                   STUD_COURSE = :U-STUD-COURSE,
+                   STUD_UPDT_DATE = :U-STUD-UPDT-DATE,
+                   STUD_TERM = :U-STUD-TERM
+               WHERE STUD_ID = :U-STUD-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE 'UPDATE FAILED' TO WS-ERROR-TEXT
+               CALL 'PRGS0003' USING WS-PROGRAM-ID WS-ERROR-TEXT
+                                      U-STUD-ID WS-SQLCODE-DISPLAY
+           END-IF.
