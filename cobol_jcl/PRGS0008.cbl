@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGI0008.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTENDANCE-FILE ASSIGN TO 'ATTEND.DAT'.
+           SELECT ATTEND-REJECT-FILE ASSIGN TO 'ATTEND.REJ'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ATTENDANCE-FILE.
+       01 ATTENDANCE-RECORD.
+          05 A-REC-TYPE       PIC X(01).
+          05 A-STUD-ID        PIC X(06).
+          05 A-COURSE         PIC X(15).
+          05 A-SESSION-DATE   PIC X(08).
+          05 A-STATUS         PIC X(01).
+
+       FD ATTEND-REJECT-FILE.
+       01 ATTEND-REJECT-RECORD  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF             PIC X VALUE 'N'.
+       01 WS-TRAILER-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-INTERVAL PIC 9(04) VALUE 0100.
+       01 WS-VALID-FLAG      PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON   PIC X(30) VALUE SPACES.
+       01 WS-REJECT-LINE     PIC X(100).
+       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGI0008'.
+       01 WS-ERROR-TEXT      PIC X(20).
+       01 WS-SQLCODE-DISPLAY PIC S9(04).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ATTENDANCE-FILE
+           OPEN OUTPUT ATTEND-REJECT-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ATTENDANCE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       EVALUATE A-REC-TYPE
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(A-STUD-ID)
+                        WHEN OTHER
+                          PERFORM VALIDATE-ATTENDANCE
+                          IF WS-VALID-FLAG = 'Y'
+                              PERFORM INSERT-ATTENDANCE
+                              PERFORM CHECKPOINT-COMMIT
+                          ELSE
+                              PERFORM WRITE-ATTEND-REJECT
+                          END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           CLOSE ATTENDANCE-FILE
+                 ATTEND-REJECT-FILE
+
+           IF WS-TRAILER-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'PRGI0008 OUT OF BALANCE - TRAILER: '
+                       WS-TRAILER-COUNT '  PROCESSED: '
+                       WS-PROCESSED-COUNT
+           END-IF
+
+           STOP RUN.
+
+       VALIDATE-ATTENDANCE.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF A-STATUS NOT = 'P' AND A-STATUS NOT = 'A'
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INVALID ATTENDANCE STATUS' TO WS-REJECT-REASON
+           END-IF
+
+           IF A-SESSION-DATE NOT NUMERIC
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INVALID SESSION DATE' TO WS-REJECT-REASON
+           END-IF
+
+           IF A-COURSE = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MISSING COURSE CODE' TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-ATTEND-REJECT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           STRING 'REASON: '   DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  '  STUD ID: ' DELIMITED BY SIZE
+                  A-STUD-ID    DELIMITED BY SIZE
+                  INTO WS-REJECT-LINE
+           WRITE ATTEND-REJECT-RECORD FROM WS-REJECT-LINE.
+
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           ADD 1 TO WS-COMMIT-COUNT
+
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'PRGI0008 CHECKPOINT AT RECORD: '
+                       WS-PROCESSED-COUNT
+               MOVE ZERO TO WS-COMMIT-COUNT
+           END-IF.
+
+       INSERT-ATTENDANCE.
+           EXEC SQL
+               INSERT INTO ATTENDANCE
+               (ATT_STUD_ID, ATT_COURSE, ATT_SESSION_DATE,
+                ATT_STATUS)
+               VALUES
+               (:A-STUD-ID, :A-COURSE, :A-SESSION-DATE, :A-STATUS)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE 'ATTEND INSERT FAILED' TO WS-ERROR-TEXT
+               CALL 'PRGS0003' USING WS-PROGRAM-ID WS-ERROR-TEXT
+                                      A-STUD-ID WS-SQLCODE-DISPLAY
+           END-IF.
