@@ -0,0 +1,60 @@
+//STUDBAT  JOB (ACCTNO),'STUDENT BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* STUDENT MASTER BATCH CYCLE                                    *
+//* SPLITS THE DAILY CONTROL FEED, APPLIES THE INSERT/UPDATE/     *
+//* DELETE SIDE FILES AGAINST THE STUDENT TABLE, THEN PRODUCES    *
+//* THE STUDENT LISTING REPORT.  EACH APPLY STEP IS CONDITIONED   *
+//* ON THE RETURN CODE OF THE STEP THAT FED IT, SO A BAD SPLIT OR *
+//* A FAILED APPLY STOPS THE CYCLE BEFORE THE NEXT STEP TOUCHES   *
+//* THE DATABASE.  RESTART A FAILED RUN WITH RESTART=STEPNNN ON   *
+//* THE JOB CARD ONCE THE CAUSE OF THE FAILURE HAS BEEN CLEARED.  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PRGS0001
+//*        SPLIT THE CONTROL FEED INTO INSERT/UPDATE/DELETE/
+//*        REJECT SIDE FILES AND WRITE THE CONTROL TOTALS REPORT.
+//CONTROL  DD DSN=STUD.BATCH.CONTROL.DAT,DISP=SHR
+//INSERT   DD DSN=STUD.BATCH.INSERT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//UPDATE   DD DSN=STUD.BATCH.UPDATE.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DELETE   DD DSN=STUD.BATCH.DELETE.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJECT   DD DSN=STUD.BATCH.REJECT.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLRPT   DD DSN=STUD.BATCH.CONTROL.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PRGI0102,COND=(4,LT,STEP010)
+//*        APPLY THE INSERT SIDE FILE TO THE STUDENT TABLE.
+//INSERT   DD DSN=STUD.BATCH.INSERT.DAT,DISP=SHR
+//INSREJ   DD DSN=STUD.BATCH.INSERT.REJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PRGU0007,COND=((4,LT,STEP010),(4,LT,STEP020))
+//*        APPLY THE UPDATE SIDE FILE TO THE STUDENT TABLE.
+//UPDATE   DD DSN=STUD.BATCH.UPDATE.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PRGD0104,COND=((4,LT,STEP010),(4,LT,STEP030))
+//*        APPLY THE DELETE SIDE FILE, ARCHIVING EACH ROW TO
+//*        STUDENT_HIST BEFORE IT IS REMOVED FROM THE STUDENT TABLE.
+//DELETE   DD DSN=STUD.BATCH.DELETE.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PRGR0005,COND=((4,LT,STEP010),(4,LT,STEP040))
+//*        PRODUCE THE STUDENT LISTING REPORT, BROKEN BY COURSE,
+//*        ONCE THE STUDENT TABLE REFLECTS THE DAY'S ACTIVITY.
+//REPORT   DD DSN=STUD.BATCH.REPORT.ALL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
