@@ -1,61 +1,123 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGD0004.
+       PROGRAM-ID. PRGD0104.
        AUTHOR. Mohand Kessi.
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DELETE-FILE ASSIGN TO 'DELETE.DAT'.
-           SELECT ERROR-FILE  ASSIGN TO 'ERROR.LOG'.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD DELETE-FILE.
        01 DELETE-RECORD.
-          05 D-STUD-ID       PIC X(04).
-          05 FILLER          PIC X(65).
-       
-       FD ERROR-FILE.
-       01 ERROR-RECORD       PIC X(80).
-       
+          05 D-REC-TYPE      PIC X(01).
+          05 D-STUD-ID       PIC X(06).
+          05 FILLER          PIC X(70).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF             PIC X VALUE 'N'.
-       01 WS-MESSAGE         PIC X(80).
-       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGD0004'.
+       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGD0104'.
        01 WS-ERROR-TEXT      PIC X(20).
-       
+       01 WS-TRAILER-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-INTERVAL PIC 9(04) VALUE 0100.
+       01 WS-SQLCODE-DISPLAY PIC S9(04).
+       01 WS-HIST-NAME       PIC X(25).
+       01 WS-HIST-DOB        PIC X(08).
+       01 WS-HIST-COURSE     PIC X(15).
+       01 WS-HIST-INS-DATE   PIC X(08).
+       01 WS-HIST-UPDT-DATE  PIC X(08).
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT DELETE-FILE
-                OUTPUT ERROR-FILE
-       
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ DELETE-FILE
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM DELETE-STUDENT
+                   NOT AT END
+                       EVALUATE D-REC-TYPE
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(D-STUD-ID)
+                        WHEN OTHER
+                          PERFORM DELETE-STUDENT
+                          PERFORM CHECKPOINT-COMMIT
+                       END-EVALUATE
                END-READ
            END-PERFORM
-       
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
            CLOSE DELETE-FILE
-                 ERROR-FILE
+
+           IF WS-TRAILER-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'PRGD0104 OUT OF BALANCE - TRAILER: '
+                       WS-TRAILER-COUNT '  PROCESSED: '
+                       WS-PROCESSED-COUNT
+           END-IF
+
            STOP RUN.
+
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           ADD 1 TO WS-COMMIT-COUNT
+
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'PRGD0104 CHECKPOINT AT RECORD: '
+                       WS-PROCESSED-COUNT
+               MOVE ZERO TO WS-COMMIT-COUNT
+           END-IF.
        
        DELETE-STUDENT.
+           PERFORM CAPTURE-STUDENT-FOR-ARCHIVE
+
            EXEC SQL
                DELETE FROM STUDENT
                WHERE STUD_ID = :D-STUD-ID
            END-EXEC
-       
+
+           MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+
            IF SQLCODE NOT = 0
                MOVE 'DELETE FAILED' TO WS-ERROR-TEXT
-               STRING WS-PROGRAM-ID DELIMITED BY SIZE
-                      ' | ' DELIMITED BY SIZE
-                      WS-ERROR-TEXT DELIMITED BY SIZE
-                      ' | ID: ' DELIMITED BY SIZE
-                      D-STUD-ID DELIMITED BY SIZE
-                      INTO WS-MESSAGE
-               WRITE ERROR-RECORD FROM WS-MESSAGE
-           END-IF.
+           ELSE
+               PERFORM INSERT-STUDENT-ARCHIVE
+               MOVE 'DELETE OK' TO WS-ERROR-TEXT
+           END-IF
+
+           CALL 'PRGS0003' USING WS-PROGRAM-ID WS-ERROR-TEXT
+                                  D-STUD-ID WS-SQLCODE-DISPLAY.
+
+       CAPTURE-STUDENT-FOR-ARCHIVE.
+           EXEC SQL
+               SELECT STUD_NAME, STUD_DOB, STUD_COURSE,
+                      STUD_INS_DATE, STUD_UPDT_DATE
+                 INTO :WS-HIST-NAME, :WS-HIST-DOB, :WS-HIST-COURSE,
+                      :WS-HIST-INS-DATE, :WS-HIST-UPDT-DATE
+                 FROM STUDENT
+                WHERE STUD_ID = :D-STUD-ID
+           END-EXEC.
+
+       INSERT-STUDENT-ARCHIVE.
+           EXEC SQL
+               INSERT INTO STUDENT_HIST
+               (STUD_ID, STUD_NAME, STUD_DOB, STUD_COURSE,
+                STUD_INS_DATE, STUD_UPDT_DATE, STUD_DEL_DATE)
+               VALUES
+               (:D-STUD-ID, :WS-HIST-NAME, :WS-HIST-DOB,
+                :WS-HIST-COURSE, :WS-HIST-INS-DATE,
+                :WS-HIST-UPDT-DATE, CURRENT TIMESTAMP)
+           END-EXEC.
        
\ No newline at end of file
