@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGC0006.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VSAM-STUDENT-ID.
+           SELECT REPORT-FILE ASSIGN TO 'RECON_REPORT.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-VSAM-FILE.
+       01 VSAM-STUDENT-RECORD.
+          05 VSAM-STUDENT-ID       PIC 9(06).
+          05 VSAM-STUDENT-NAME     PIC X(30).
+          05 VSAM-STUDENT-ADDRESS  PIC X(40).
+          05 VSAM-STUDENT-PHONE    PIC X(15).
+          05 VSAM-STUDENT-EMAIL    PIC X(20).
+          05 VSAM-STUDENT-COURSE   PIC X(04).
+          05 VSAM-INCLUSION-DATE   PIC 9(08).
+          05 VSAM-STUDENT-STATUS   PIC X(01).
+          05 VSAM-STUDENT-GPA      PIC 9V99.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-VSAM-EOF           PIC X VALUE 'N'.
+       01 WS-DB2-EOF            PIC X VALUE 'N'.
+       01 WS-LINE               PIC X(100).
+       01 WS-VSAM-DATE-DISPLAY  PIC 9(08).
+       01 WS-CMP-VSAM-NAME      PIC X(30).
+       01 WS-CMP-DB2-NAME       PIC X(30).
+       01 WS-CMP-VSAM-COURSE    PIC X(15).
+       01 WS-CMP-DB2-COURSE     PIC X(15).
+       01 WS-DB2-ID-NUM         PIC 9(06).
+       01 WS-MATCH-COUNT        PIC 9(06) VALUE ZERO.
+       01 WS-MISMATCH-COUNT     PIC 9(06) VALUE ZERO.
+       01 WS-VSAM-ONLY-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-DB2-ONLY-COUNT     PIC 9(06) VALUE ZERO.
+
+       01 WS-DB2-STUD-ID        PIC X(06).
+       01 WS-DB2-STUD-NAME      PIC X(25).
+       01 WS-DB2-STUD-COURSE    PIC X(15).
+       01 WS-DB2-STUD-INS-DATE  PIC X(08).
+
+       EXEC SQL
+           DECLARE C1 CURSOR FOR
+               SELECT STUD_ID, STUD_NAME, STUD_COURSE, STUD_INS_DATE
+               FROM STUDENT
+               ORDER BY STUD_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT STUDENT-VSAM-FILE
+                OUTPUT REPORT-FILE
+
+           EXEC SQL
+               OPEN C1
+           END-EXEC
+
+           PERFORM FETCH-NEXT-VSAM
+           PERFORM FETCH-NEXT-DB2
+           PERFORM RECONCILE-PARA
+               UNTIL WS-VSAM-EOF = 'Y' AND WS-DB2-EOF = 'Y'
+           PERFORM PRINT-TOTALS
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC
+
+           CLOSE STUDENT-VSAM-FILE
+                 REPORT-FILE
+           STOP RUN.
+
+       FETCH-NEXT-VSAM.
+           READ STUDENT-VSAM-FILE NEXT
+               AT END MOVE 'Y' TO WS-VSAM-EOF
+           END-READ.
+
+       FETCH-NEXT-DB2.
+           EXEC SQL
+               FETCH C1 INTO :WS-DB2-STUD-ID, :WS-DB2-STUD-NAME,
+                               :WS-DB2-STUD-COURSE,
+                               :WS-DB2-STUD-INS-DATE
+           END-EXEC
+
+           IF SQLCODE = 0
+               COMPUTE WS-DB2-ID-NUM = FUNCTION NUMVAL(WS-DB2-STUD-ID)
+           ELSE
+               MOVE 'Y' TO WS-DB2-EOF
+           END-IF.
+
+       RECONCILE-PARA.
+           IF WS-VSAM-EOF = 'Y'
+               PERFORM REPORT-DB2-ONLY
+               PERFORM FETCH-NEXT-DB2
+           ELSE
+               IF WS-DB2-EOF = 'Y'
+                   PERFORM REPORT-VSAM-ONLY
+                   PERFORM FETCH-NEXT-VSAM
+               ELSE
+                   IF VSAM-STUDENT-ID < WS-DB2-ID-NUM
+                       PERFORM REPORT-VSAM-ONLY
+                       PERFORM FETCH-NEXT-VSAM
+                   ELSE
+                       IF WS-DB2-ID-NUM < VSAM-STUDENT-ID
+                           PERFORM REPORT-DB2-ONLY
+                           PERFORM FETCH-NEXT-DB2
+                       ELSE
+                           PERFORM COMPARE-RECORDS
+                           PERFORM FETCH-NEXT-VSAM
+                           PERFORM FETCH-NEXT-DB2
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       REPORT-VSAM-ONLY.
+           ADD 1 TO WS-VSAM-ONLY-COUNT
+           STRING 'ONLY IN VSAM   ID: ' DELIMITED BY SIZE
+                  VSAM-STUDENT-ID      DELIMITED BY SIZE
+                  '  NAME: '           DELIMITED BY SIZE
+                  VSAM-STUDENT-NAME    DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
+       REPORT-DB2-ONLY.
+           ADD 1 TO WS-DB2-ONLY-COUNT
+           STRING 'ONLY IN DB2    ID: ' DELIMITED BY SIZE
+                  WS-DB2-STUD-ID        DELIMITED BY SIZE
+                  '  NAME: '            DELIMITED BY SIZE
+                  WS-DB2-STUD-NAME      DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
+       COMPARE-RECORDS.
+           MOVE FUNCTION TRIM(VSAM-STUDENT-NAME) TO WS-CMP-VSAM-NAME
+           MOVE FUNCTION TRIM(WS-DB2-STUD-NAME) TO WS-CMP-DB2-NAME
+           MOVE FUNCTION TRIM(VSAM-STUDENT-COURSE) TO WS-CMP-VSAM-COURSE
+           MOVE FUNCTION TRIM(WS-DB2-STUD-COURSE) TO WS-CMP-DB2-COURSE
+           MOVE VSAM-INCLUSION-DATE TO WS-VSAM-DATE-DISPLAY
+
+           IF WS-CMP-VSAM-NAME = WS-CMP-DB2-NAME AND
+              WS-CMP-VSAM-COURSE = WS-CMP-DB2-COURSE AND
+              WS-VSAM-DATE-DISPLAY = WS-DB2-STUD-INS-DATE
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               STRING 'MISMATCH       ID: ' DELIMITED BY SIZE
+                      VSAM-STUDENT-ID       DELIMITED BY SIZE
+                      '  VSAM: '            DELIMITED BY SIZE
+                      WS-CMP-VSAM-NAME      DELIMITED BY SIZE
+                      ' / '                 DELIMITED BY SIZE
+                      WS-CMP-VSAM-COURSE    DELIMITED BY SIZE
+                      '  DB2: '             DELIMITED BY SIZE
+                      WS-CMP-DB2-NAME       DELIMITED BY SIZE
+                      ' / '                 DELIMITED BY SIZE
+                      WS-CMP-DB2-COURSE     DELIMITED BY SIZE
+                      INTO WS-LINE
+               WRITE REPORT-RECORD FROM WS-LINE
+           END-IF.
+
+       PRINT-TOTALS.
+           STRING 'MATCHED: '       DELIMITED BY SIZE
+                  WS-MATCH-COUNT     DELIMITED BY SIZE
+                  '  MISMATCHED: '   DELIMITED BY SIZE
+                  WS-MISMATCH-COUNT  DELIMITED BY SIZE
+                  '  VSAM ONLY: '    DELIMITED BY SIZE
+                  WS-VSAM-ONLY-COUNT DELIMITED BY SIZE
+                  '  DB2 ONLY: '     DELIMITED BY SIZE
+                  WS-DB2-ONLY-COUNT  DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+           DISPLAY WS-LINE.
