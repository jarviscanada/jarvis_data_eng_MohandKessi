@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0009.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'ATTEND_PCT.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE.
+       01 REPORT-RECORD       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-COURSE            PIC X(15).
+       01 WS-STUD-ID            PIC X(06).
+       01 WS-SESSION-COUNT      PIC 9(06).
+       01 WS-PRESENT-COUNT      PIC 9(06).
+       01 WS-PERCENT            PIC 999V99.
+       01 WS-LINE               PIC X(100).
+       01 SQL-END               PIC X VALUE 'N'.
+       01 WS-FIRST-RECORD       PIC X VALUE 'Y'.
+       01 WS-PREV-COURSE        PIC X(15) VALUE SPACES.
+       01 WS-COURSE-SESSIONS    PIC 9(06) VALUE ZERO.
+       01 WS-COURSE-PRESENT     PIC 9(06) VALUE ZERO.
+       01 WS-COURSE-PERCENT     PIC 999V99.
+       01 WS-GRAND-SESSIONS     PIC 9(06) VALUE ZERO.
+       01 WS-GRAND-PRESENT      PIC 9(06) VALUE ZERO.
+       01 WS-GRAND-PERCENT      PIC 999V99.
+
+       EXEC SQL
+           DECLARE C2 CURSOR FOR
+               SELECT ATT_COURSE, ATT_STUD_ID, COUNT(*),
+                      SUM(CASE WHEN ATT_STATUS = 'P'
+                               THEN 1 ELSE 0 END)
+               FROM ATTENDANCE
+               GROUP BY ATT_COURSE, ATT_STUD_ID
+               ORDER BY ATT_COURSE, ATT_STUD_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM WRITE-HEADERS
+
+           EXEC SQL
+               OPEN C2
+           END-EXEC
+
+           PERFORM FETCH-ATTENDANCE
+           PERFORM UNTIL SQL-END = 'Y'
+               PERFORM PROCESS-ATTENDANCE
+               PERFORM FETCH-ATTENDANCE
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM WRITE-COURSE-BREAK
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC
+
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       FETCH-ATTENDANCE.
+           EXEC SQL
+               FETCH C2 INTO :WS-COURSE, :WS-STUD-ID,
+                              :WS-SESSION-COUNT,
+                              :WS-PRESENT-COUNT
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO SQL-END
+               WHEN OTHER
+                   DISPLAY 'PRGR0009 FETCH ERROR - SQLCODE: ' SQLCODE
+                   MOVE 'Y' TO SQL-END
+           END-EVALUATE.
+
+       PROCESS-ATTENDANCE.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE WS-COURSE TO WS-PREV-COURSE
+           END-IF
+
+           IF WS-COURSE NOT = WS-PREV-COURSE
+               PERFORM WRITE-COURSE-BREAK
+               MOVE WS-COURSE TO WS-PREV-COURSE
+           END-IF
+
+           COMPUTE WS-PERCENT ROUNDED =
+                   WS-PRESENT-COUNT * 100 / WS-SESSION-COUNT
+
+           STRING WS-STUD-ID DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-COURSE        DELIMITED BY SIZE
+                  ' SESSIONS: '    DELIMITED BY SIZE
+                  WS-SESSION-COUNT DELIMITED BY SIZE
+                  ' PRESENT: '     DELIMITED BY SIZE
+                  WS-PRESENT-COUNT DELIMITED BY SIZE
+                  ' PCT: '         DELIMITED BY SIZE
+                  WS-PERCENT       DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+
+           ADD WS-SESSION-COUNT TO WS-COURSE-SESSIONS
+                                    WS-GRAND-SESSIONS
+           ADD WS-PRESENT-COUNT TO WS-COURSE-PRESENT
+                                    WS-GRAND-PRESENT.
+
+       WRITE-HEADERS.
+           MOVE SPACES TO WS-LINE
+           STRING 'STUD ID COURSE          SESSIONS PRESENT PCT'
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
+       WRITE-COURSE-BREAK.
+           IF WS-COURSE-SESSIONS > ZERO
+               COMPUTE WS-COURSE-PERCENT ROUNDED =
+                       WS-COURSE-PRESENT * 100 / WS-COURSE-SESSIONS
+           ELSE
+               MOVE ZERO TO WS-COURSE-PERCENT
+           END-IF
+
+           MOVE SPACES TO WS-LINE
+           STRING '   COURSE ' DELIMITED BY SIZE
+                  WS-PREV-COURSE DELIMITED BY SIZE
+                  ' AVG PCT: ' DELIMITED BY SIZE
+                  WS-COURSE-PERCENT DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+
+           MOVE ZERO TO WS-COURSE-SESSIONS
+           MOVE ZERO TO WS-COURSE-PRESENT.
+
+       WRITE-GRAND-TOTAL.
+           IF WS-GRAND-SESSIONS > ZERO
+               COMPUTE WS-GRAND-PERCENT ROUNDED =
+                       WS-GRAND-PRESENT * 100 / WS-GRAND-SESSIONS
+           ELSE
+               MOVE ZERO TO WS-GRAND-PERCENT
+           END-IF
+
+           MOVE SPACES TO WS-LINE
+           STRING 'GRAND AVG PCT: ' DELIMITED BY SIZE
+                  WS-GRAND-PERCENT  DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
