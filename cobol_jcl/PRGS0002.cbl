@@ -1,70 +1,181 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGI0002.
+       PROGRAM-ID. PRGI0102.
        AUTHOR. Mohand Kessi.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INSERT-FILE ASSIGN TO 'INSERT.DAT'.
-       
+           SELECT INSERT-REJECT-FILE ASSIGN TO 'INSERT.REJ'.
+
        DATA DIVISION.
        FILE SECTION.
        FD INSERT-FILE.
        01 INSERT-RECORD.
-          05 F-STUD-ID        PIC X(04).
+          05 F-REC-TYPE       PIC X(01).
+          05 F-STUD-ID        PIC X(06).
           05 F-STUD-NAME      PIC X(25).
           05 F-STUD-DOB       PIC X(08).
           05 F-STUD-COURSE    PIC X(15).
           05 F-STUD-INS-DATE  PIC X(08).
           05 F-STUD-UPDT-DATE PIC X(08).
-       
+          05 F-STUD-TERM      PIC X(06).
+
+       FD INSERT-REJECT-FILE.
+       01 INSERT-REJECT-RECORD  PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF             PIC X VALUE 'N'.
-       01 WS-NEXT-ID         PIC 9(04).
-       01 WS-ID-CHAR         PIC X(04).
-       
+       01 WS-NEXT-ID         PIC 9(06).
+       01 WS-TRAILER-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-INTERVAL PIC 9(04) VALUE 0100.
+       01 WS-VALID-FLAG      PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON   PIC X(30) VALUE SPACES.
+       01 WS-REJECT-LINE     PIC X(100).
+       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGI0102'.
+       01 WS-ERROR-TEXT      PIC X(20).
+       01 WS-SQLCODE-DISPLAY PIC S9(04).
+       01 WS-RETRY-COUNT     PIC 9(02) VALUE ZERO.
+       01 WS-MAX-RETRIES     PIC 9(02) VALUE 03.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT INSERT-FILE
-       
+           OPEN OUTPUT INSERT-REJECT-FILE
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ INSERT-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       PERFORM GENERATE-ID
-                       PERFORM INSERT-STUDENT
+                       EVALUATE F-REC-TYPE
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(F-STUD-ID)
+                        WHEN OTHER
+                          PERFORM VALIDATE-INSERT
+                          IF WS-VALID-FLAG = 'Y'
+                              PERFORM GENERATE-ID
+                              PERFORM INSERT-STUDENT
+                              PERFORM CHECKPOINT-COMMIT
+                          ELSE
+                              PERFORM WRITE-INSERT-REJECT
+                          END-IF
+                       END-EVALUATE
                END-READ
            END-PERFORM
-       
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
            CLOSE INSERT-FILE
+                 INSERT-REJECT-FILE
+
+           IF WS-TRAILER-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'PRGI0102 OUT OF BALANCE - TRAILER: '
+                       WS-TRAILER-COUNT '  PROCESSED: '
+                       WS-PROCESSED-COUNT
+           END-IF
+
            STOP RUN.
+
+       VALIDATE-INSERT.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF F-STUD-NAME = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MISSING STUDENT NAME' TO WS-REJECT-REASON
+           END-IF
+
+           IF F-STUD-DOB NOT NUMERIC
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+           END-IF
+
+           IF F-STUD-COURSE = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MISSING COURSE CODE' TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-INSERT-REJECT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           STRING 'REASON: '   DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  '  NAME: '   DELIMITED BY SIZE
+                  F-STUD-NAME  DELIMITED BY SIZE
+                  INTO WS-REJECT-LINE
+           WRITE INSERT-REJECT-RECORD FROM WS-REJECT-LINE.
+
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           ADD 1 TO WS-COMMIT-COUNT
+
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'PRGI0102 CHECKPOINT AT RECORD: '
+                       WS-PROCESSED-COUNT
+               MOVE ZERO TO WS-COMMIT-COUNT
+           END-IF.
        
        GENERATE-ID.
            EXEC SQL
-               SELECT MAX(STUD_ID) INTO :WS-ID-CHAR FROM STUDENT
+               UPDATE ID_CONTROL
+               SET NEXT_ID = NEXT_ID + 1
            END-EXEC
-       
+
            IF SQLCODE = 0
-               COMPUTE WS-NEXT-ID = FUNCTION NUMVAL(WS-ID-CHAR) + 1
+               EXEC SQL
+                   SELECT NEXT_ID INTO :WS-NEXT-ID FROM ID_CONTROL
+               END-EXEC
+               EXEC SQL
+                   COMMIT
+               END-EXEC
                MOVE WS-NEXT-ID TO F-STUD-ID
            ELSE
-               MOVE '0001' TO F-STUD-ID
+               MOVE '000001' TO F-STUD-ID
            END-IF.
        
        INSERT-STUDENT.
+           MOVE ZERO TO WS-RETRY-COUNT
+
+           PERFORM INSERT-ATTEMPT
+               WITH TEST AFTER UNTIL
+                   (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               IF SQLCODE = -911 OR SQLCODE = -913
+                   MOVE 'INSERT DEADLOCK' TO WS-ERROR-TEXT
+               ELSE
+                   MOVE 'INSERT FAILED' TO WS-ERROR-TEXT
+               END-IF
+               CALL 'PRGS0003' USING WS-PROGRAM-ID WS-ERROR-TEXT
+                                      F-STUD-ID WS-SQLCODE-DISPLAY
+           END-IF.
+
+       INSERT-ATTEMPT.
            EXEC SQL
                INSERT INTO STUDENT
                (STUD_ID, STUD_NAME, STUD_DOB, STUD_COURSE,
-                STUD_INS_DATE, STUD_UPDT_DATE)
+                STUD_INS_DATE, STUD_UPDT_DATE, STUD_TERM)
                VALUES
                (:F-STUD-ID, :F-STUD-NAME, :F-STUD-DOB,
-                :F-STUD-COURSE, :F-STUD-INS-DATE, :F-STUD-UPDT-DATE)
-           END-EXEC.
-       
-           IF SQLCODE NOT = 0
-               DISPLAY 'INSERT FAILED FOR ID: ' F-STUD-ID
+                :F-STUD-COURSE, :F-STUD-INS-DATE, :F-STUD-UPDT-DATE,
+                :F-STUD-TERM)
+           END-EXEC
+
+           IF SQLCODE = -911 OR SQLCODE = -913
+               ADD 1 TO WS-RETRY-COUNT
            END-IF.
        
\ No newline at end of file
