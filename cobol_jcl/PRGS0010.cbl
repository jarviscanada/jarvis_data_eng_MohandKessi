@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGI0010.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-FILE ASSIGN TO 'BILLING.DAT'.
+           SELECT BILL-REJECT-FILE ASSIGN TO 'BILLING.REJ'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BILLING-FILE.
+       01 BILLING-RECORD.
+          05 B-REC-TYPE       PIC X(01).
+          05 B-STUD-ID        PIC X(06).
+          05 B-TERM           PIC X(06).
+          05 B-AMT-DUE        PIC 9(06)V99.
+          05 B-AMT-PAID       PIC 9(06)V99.
+          05 B-DUE-DATE       PIC X(08).
+
+       FD BILL-REJECT-FILE.
+       01 BILL-REJECT-RECORD  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF             PIC X VALUE 'N'.
+       01 WS-TRAILER-COUNT   PIC 9(06) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-COMMIT-INTERVAL PIC 9(04) VALUE 0100.
+       01 WS-VALID-FLAG      PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON   PIC X(30) VALUE SPACES.
+       01 WS-REJECT-LINE     PIC X(100).
+       01 WS-PROGRAM-ID      PIC X(08) VALUE 'PRGI0010'.
+       01 WS-ERROR-TEXT      PIC X(20).
+       01 WS-SQLCODE-DISPLAY PIC S9(04).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT BILLING-FILE
+           OPEN OUTPUT BILL-REJECT-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BILLING-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       EVALUATE B-REC-TYPE
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(B-STUD-ID)
+                        WHEN OTHER
+                          PERFORM VALIDATE-BILLING
+                          IF WS-VALID-FLAG = 'Y'
+                              PERFORM INSERT-BILLING
+                              PERFORM CHECKPOINT-COMMIT
+                          ELSE
+                              PERFORM WRITE-BILL-REJECT
+                          END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           CLOSE BILLING-FILE
+                 BILL-REJECT-FILE
+
+           IF WS-TRAILER-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'PRGI0010 OUT OF BALANCE - TRAILER: '
+                       WS-TRAILER-COUNT '  PROCESSED: '
+                       WS-PROCESSED-COUNT
+           END-IF
+
+           STOP RUN.
+
+       VALIDATE-BILLING.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF B-TERM = SPACES
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'MISSING TERM' TO WS-REJECT-REASON
+           END-IF
+
+           IF B-DUE-DATE NOT NUMERIC
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'INVALID DUE DATE' TO WS-REJECT-REASON
+           END-IF
+
+           IF B-AMT-PAID > B-AMT-DUE
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE 'PAID EXCEEDS DUE' TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-BILL-REJECT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           STRING 'REASON: '   DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  '  STUD ID: ' DELIMITED BY SIZE
+                  B-STUD-ID    DELIMITED BY SIZE
+                  INTO WS-REJECT-LINE
+           WRITE BILL-REJECT-RECORD FROM WS-REJECT-LINE.
+
+       CHECKPOINT-COMMIT.
+           ADD 1 TO WS-PROCESSED-COUNT
+           ADD 1 TO WS-COMMIT-COUNT
+
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'PRGI0010 CHECKPOINT AT RECORD: '
+                       WS-PROCESSED-COUNT
+               MOVE ZERO TO WS-COMMIT-COUNT
+           END-IF.
+
+       INSERT-BILLING.
+           EXEC SQL
+               INSERT INTO STUDENT_BILLING
+               (BILL_STUD_ID, BILL_TERM, BILL_AMT_DUE,
+                BILL_AMT_PAID, BILL_DUE_DATE)
+               VALUES
+               (:B-STUD-ID, :B-TERM, :B-AMT-DUE,
+                :B-AMT-PAID, :B-DUE-DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+               MOVE 'BILL INSERT FAILED' TO WS-ERROR-TEXT
+               CALL 'PRGS0003' USING WS-PROGRAM-ID WS-ERROR-TEXT
+                                      B-STUD-ID WS-SQLCODE-DISPLAY
+           END-IF.
