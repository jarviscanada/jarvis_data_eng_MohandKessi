@@ -10,42 +10,123 @@
            SELECT INSERT-FILE  ASSIGN TO 'INSERT.DAT'.
            SELECT UPDATE-FILE  ASSIGN TO 'UPDATE.DAT'.
            SELECT DELETE-FILE  ASSIGN TO 'DELETE.DAT'.
+           SELECT REJECT-FILE  ASSIGN TO 'REJECT.DAT'.
+           SELECT CONTROL-RPT-FILE ASSIGN TO 'CONTROL.RPT'.
        DATA DIVISION.
        FILE SECTION.
        FD CONTROL-FILE.
        01 CONTROL-RECORD.
           05 OP-CODE          PIC X(01).
-          05 STUD-ID          PIC X(04).
+          05 STUD-ID          PIC X(06).
           05 STUD-NAME        PIC X(25).
           05 STUD-DOB         PIC X(08).
           05 STUD-COURSE      PIC X(15).
           05 STUD-INS-DATE    PIC X(08).
           05 STUD-UPDT-DATE   PIC X(08).
+          05 STUD-TERM        PIC X(06).
        FD INSERT-FILE.
-       01 INSERT-RECORD       PIC X(69).
+       01 INSERT-RECORD       PIC X(77).
        FD UPDATE-FILE.
-       01 UPDATE-RECORD       PIC X(69).
+       01 UPDATE-RECORD       PIC X(77).
        FD DELETE-FILE.
-       01 DELETE-RECORD       PIC X(69).
+       01 DELETE-RECORD       PIC X(77).
+       FD REJECT-FILE.
+       01 REJECT-RECORD       PIC X(77).
+       FD CONTROL-RPT-FILE.
+       01 CONTROL-RPT-RECORD  PIC X(80).
        WORKING-STORAGE SECTION.
        01 EOF-FLAG            PIC X VALUE 'N'.
+       01 WS-RPT-LINE         PIC X(80).
+       01 WS-INSERT-COUNT     PIC 9(06) VALUE ZERO.
+       01 WS-UPDATE-COUNT     PIC 9(06) VALUE ZERO.
+       01 WS-DELETE-COUNT     PIC 9(06) VALUE ZERO.
+       01 WS-REJECT-COUNT     PIC 9(06) VALUE ZERO.
+       01 WS-TOTAL-COUNT      PIC 9(06) VALUE ZERO.
+       01 WS-TRAILER-COUNT    PIC 9(06) VALUE ZERO.
+       01 WS-HT-RECORD.
+          05 WS-HT-TYPE       PIC X(01).
+          05 WS-HT-COUNT      PIC 9(06).
+          05 FILLER           PIC X(70).
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT CONTROL-FILE
                 OUTPUT INSERT-FILE
                 OUTPUT UPDATE-FILE
                 OUTPUT DELETE-FILE
+                OUTPUT REJECT-FILE
+                OUTPUT CONTROL-RPT-FILE
+           PERFORM WRITE-HEADERS
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ CONTROL-FILE
                    AT END MOVE 'Y' TO EOF-FLAG
                    NOT AT END
                        EVALUATE OP-CODE
-                           WHEN 'I' WRITE INSERT-RECORD FROM CONTROL-RECORD
-                           WHEN 'U' WRITE UPDATE-RECORD FROM CONTROL-RECORD
-                           WHEN 'D' WRITE DELETE-RECORD FROM CONTROL-RECORD
+                        WHEN 'H'
+                          CONTINUE
+                        WHEN 'T'
+                          COMPUTE WS-TRAILER-COUNT =
+                                  FUNCTION NUMVAL(STUD-ID)
+                        WHEN 'I'
+                          WRITE INSERT-RECORD FROM CONTROL-RECORD
+                          ADD 1 TO WS-INSERT-COUNT WS-TOTAL-COUNT
+                        WHEN 'U'
+                          WRITE UPDATE-RECORD FROM CONTROL-RECORD
+                          ADD 1 TO WS-UPDATE-COUNT WS-TOTAL-COUNT
+                        WHEN 'D'
+                          WRITE DELETE-RECORD FROM CONTROL-RECORD
+                          ADD 1 TO WS-DELETE-COUNT WS-TOTAL-COUNT
+                        WHEN OTHER
+                          WRITE REJECT-RECORD FROM CONTROL-RECORD
+                          ADD 1 TO WS-REJECT-COUNT WS-TOTAL-COUNT
                        END-EVALUATE
                END-READ
            END-PERFORM
+           PERFORM WRITE-TRAILERS
+           PERFORM PRINT-CONTROL-TOTALS
            CLOSE CONTROL-FILE INSERT-FILE UPDATE-FILE DELETE-FILE
+                 REJECT-FILE CONTROL-RPT-FILE
            STOP RUN.
+
+       WRITE-HEADERS.
+           MOVE 'H' TO WS-HT-TYPE
+           MOVE ZERO TO WS-HT-COUNT
+           WRITE INSERT-RECORD FROM WS-HT-RECORD
+           WRITE UPDATE-RECORD FROM WS-HT-RECORD
+           WRITE DELETE-RECORD FROM WS-HT-RECORD.
+
+       WRITE-TRAILERS.
+           MOVE 'T' TO WS-HT-TYPE
+           MOVE WS-INSERT-COUNT TO WS-HT-COUNT
+           WRITE INSERT-RECORD FROM WS-HT-RECORD
+           MOVE WS-UPDATE-COUNT TO WS-HT-COUNT
+           WRITE UPDATE-RECORD FROM WS-HT-RECORD
+           MOVE WS-DELETE-COUNT TO WS-HT-COUNT
+           WRITE DELETE-RECORD FROM WS-HT-RECORD.
+
+       PRINT-CONTROL-TOTALS.
+           STRING 'INSERTS: '     DELIMITED BY SIZE
+                  WS-INSERT-COUNT DELIMITED BY SIZE
+                  '  UPDATES: '   DELIMITED BY SIZE
+                  WS-UPDATE-COUNT DELIMITED BY SIZE
+                  '  DELETES: '   DELIMITED BY SIZE
+                  WS-DELETE-COUNT DELIMITED BY SIZE
+                  '  REJECTS: '   DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  '  TOTAL: '     DELIMITED BY SIZE
+                  WS-TOTAL-COUNT  DELIMITED BY SIZE
+                  INTO WS-RPT-LINE
+           WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+           DISPLAY WS-RPT-LINE
+
+           IF WS-TRAILER-COUNT NOT = WS-TOTAL-COUNT
+               MOVE SPACES TO WS-RPT-LINE
+               STRING '*** OUT OF BALANCE - TRAILER: '
+                                          DELIMITED BY SIZE
+                      WS-TRAILER-COUNT    DELIMITED BY SIZE
+                      '  PROCESSED: '     DELIMITED BY SIZE
+                      WS-TOTAL-COUNT      DELIMITED BY SIZE
+                      INTO WS-RPT-LINE
+               WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+               DISPLAY WS-RPT-LINE
+           END-IF.
       
\ No newline at end of file
