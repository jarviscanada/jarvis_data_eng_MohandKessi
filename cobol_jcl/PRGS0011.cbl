@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0011.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO 'PASTDUE.DAT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE.
+       01 REPORT-RECORD       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-STUD-ID            PIC X(06).
+       01 WS-TERM               PIC X(06).
+       01 WS-AMT-DUE            PIC 9(06)V99.
+       01 WS-AMT-PAID           PIC 9(06)V99.
+       01 WS-DUE-DATE           PIC X(08).
+       01 WS-BALANCE            PIC 9(06)V99.
+       01 WS-CURRENT-DATE       PIC X(08).
+       01 WS-LINE               PIC X(100).
+       01 SQL-END               PIC X VALUE 'N'.
+       01 WS-FIRST-RECORD       PIC X VALUE 'Y'.
+       01 WS-PREV-TERM          PIC X(06) VALUE SPACES.
+       01 WS-TERM-COUNT         PIC 9(06) VALUE ZERO.
+       01 WS-TERM-BALANCE       PIC 9(08)V99 VALUE ZERO.
+       01 WS-GRAND-COUNT        PIC 9(06) VALUE ZERO.
+       01 WS-GRAND-BALANCE      PIC 9(08)V99 VALUE ZERO.
+
+       EXEC SQL
+           DECLARE C3 CURSOR FOR
+               SELECT BILL_STUD_ID, BILL_TERM, BILL_AMT_DUE,
+                      BILL_AMT_PAID, BILL_DUE_DATE
+               FROM STUDENT_BILLING
+               WHERE BILL_AMT_PAID < BILL_AMT_DUE
+                 AND BILL_DUE_DATE < :WS-CURRENT-DATE
+               ORDER BY BILL_TERM, BILL_STUD_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM WRITE-HEADERS
+
+           EXEC SQL
+               OPEN C3
+           END-EXEC
+
+           PERFORM FETCH-BILLING
+           PERFORM UNTIL SQL-END = 'Y'
+               PERFORM PROCESS-BILLING
+               PERFORM FETCH-BILLING
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM WRITE-TERM-BREAK
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL
+
+           EXEC SQL
+               CLOSE C3
+           END-EXEC
+
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       FETCH-BILLING.
+           EXEC SQL
+               FETCH C3 INTO :WS-STUD-ID, :WS-TERM, :WS-AMT-DUE,
+                              :WS-AMT-PAID, :WS-DUE-DATE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO SQL-END
+               WHEN OTHER
+                   DISPLAY 'PRGR0011 FETCH ERROR - SQLCODE: ' SQLCODE
+                   MOVE 'Y' TO SQL-END
+           END-EVALUATE.
+
+       PROCESS-BILLING.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE WS-TERM TO WS-PREV-TERM
+           END-IF
+
+           IF WS-TERM NOT = WS-PREV-TERM
+               PERFORM WRITE-TERM-BREAK
+               MOVE WS-TERM TO WS-PREV-TERM
+           END-IF
+
+           COMPUTE WS-BALANCE = WS-AMT-DUE - WS-AMT-PAID
+
+           STRING WS-STUD-ID DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-TERM      DELIMITED BY SIZE
+                  ' DUE DATE: ' DELIMITED BY SIZE
+                  WS-DUE-DATE  DELIMITED BY SIZE
+                  ' BALANCE: ' DELIMITED BY SIZE
+                  WS-BALANCE   DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+
+           ADD 1 TO WS-TERM-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD WS-BALANCE TO WS-TERM-BALANCE
+           ADD WS-BALANCE TO WS-GRAND-BALANCE.
+
+       WRITE-HEADERS.
+           MOVE SPACES TO WS-LINE
+           STRING 'STUD ID TERM   DUE DATE  BALANCE PAST DUE'
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
+       WRITE-TERM-BREAK.
+           MOVE SPACES TO WS-LINE
+           STRING '*** TERM ' DELIMITED BY SIZE
+                  WS-PREV-TERM DELIMITED BY SIZE
+                  ' ACCOUNTS: ' DELIMITED BY SIZE
+                  WS-TERM-COUNT DELIMITED BY SIZE
+                  ' BALANCE: ' DELIMITED BY SIZE
+                  WS-TERM-BALANCE DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE ZERO TO WS-TERM-COUNT
+           MOVE ZERO TO WS-TERM-BALANCE.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO WS-LINE
+           STRING 'GRAND TOTAL ACCOUNTS: ' DELIMITED BY SIZE
+                  WS-GRAND-COUNT DELIMITED BY SIZE
+                  ' BALANCE: ' DELIMITED BY SIZE
+                  WS-GRAND-BALANCE DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
