@@ -1,73 +1,171 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGR0005.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE ASSIGN TO 'REPORT_ALL.DAT'.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD REPORT-FILE.
        01 REPORT-RECORD       PIC X(100).
-       
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
-       01 WS-STUDENT-ID        PIC X(04).
+
+       01 WS-STUDENT-ID        PIC X(06).
        01 WS-STUDENT-NAME      PIC X(25).
        01 WS-STUDENT-DOB       PIC X(08).
        01 WS-STUDENT-COURSE    PIC X(15).
+       01 WS-COURSE-NAME       PIC X(30).
        01 WS-STUDENT-INS-DATE  PIC X(08).
        01 WS-STUDENT-UPD-DATE  PIC X(08).
+       01 WS-STUDENT-TERM      PIC X(06).
        01 WS-LINE              PIC X(100).
        01 SQL-END              PIC X VALUE 'N'.
-       
+       01 WS-FIRST-RECORD      PIC X VALUE 'Y'.
+       01 WS-PREV-COURSE       PIC X(15) VALUE SPACES.
+       01 WS-PREV-COURSE-NAME  PIC X(30) VALUE SPACES.
+       01 WS-PREV-TERM         PIC X(06) VALUE SPACES.
+       01 WS-COURSE-COUNT      PIC 9(06) VALUE ZERO.
+       01 WS-TERM-COUNT        PIC 9(06) VALUE ZERO.
+       01 WS-GRAND-COUNT       PIC 9(06) VALUE ZERO.
+
        EXEC SQL
            DECLARE C1 CURSOR FOR
-               SELECT STUD_ID, STUD_NAME, STUD_DOB, STUD_COURSE,
-                      STUD_INS_DATE, STUD_UPDT_DATE
-               FROM STUDENT
+               SELECT S.STUD_ID, S.STUD_NAME, S.STUD_DOB,
+                      S.STUD_COURSE, C.COURSE_NAME, S.STUD_TERM,
+                      S.STUD_INS_DATE, S.STUD_UPDT_DATE
+               FROM STUDENT S
+               LEFT JOIN COURSE C
+                 ON S.STUD_COURSE = C.COURSE_CODE
+               ORDER BY S.STUD_TERM, S.STUD_COURSE, S.STUD_ID
        END-EXEC.
-       
+
        PROCEDURE DIVISION.
+       MAIN-PARA.
            OPEN OUTPUT REPORT-FILE
-       
+
+           PERFORM WRITE-HEADERS
+
            EXEC SQL
                OPEN C1
            END-EXEC
-       
+
+           PERFORM FETCH-STUDENT
            PERFORM UNTIL SQL-END = 'Y'
-               EXEC SQL
-                   FETCH C1 INTO :WS-STUDENT-ID, :WS-STUDENT-NAME,
-                                   :WS-STUDENT-DOB, :WS-STUDENT-COURSE,
-                                   :WS-STUDENT-INS-DATE, :WS-STUDENT-UPD-DATE
-               END-EXEC
-       
-               IF SQLCODE = 0
-                   STRING WS-STUDENT-ID DELIMITED BY SIZE
-                          ' '             DELIMITED BY SIZE
-                          WS-STUDENT-NAME DELIMITED BY SIZE
-                          ' '             DELIMITED BY SIZE
-                          WS-STUDENT-DOB DELIMITED BY SIZE
-                          ' '             DELIMITED BY SIZE
-                          WS-STUDENT-COURSE DELIMITED BY SIZE
-                          ' '             DELIMITED BY SIZE
-                          WS-STUDENT-INS-DATE DELIMITED BY SIZE
-                          ' '             DELIMITED BY SIZE
-                          WS-STUDENT-UPD-DATE DELIMITED BY SIZE
-                          INTO WS-LINE
-                   WRITE REPORT-RECORD FROM WS-LINE
-               ELSE
-                   MOVE 'Y' TO SQL-END
-               END-IF
+               PERFORM PROCESS-STUDENT
+               PERFORM FETCH-STUDENT
            END-PERFORM
-       
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM WRITE-COURSE-BREAK
+               PERFORM WRITE-TERM-BREAK
+           END-IF
+
+           PERFORM WRITE-GRAND-TOTAL
+
            EXEC SQL
                CLOSE C1
            END-EXEC
-       
+
            CLOSE REPORT-FILE
            STOP RUN.
-       
\ No newline at end of file
+
+       FETCH-STUDENT.
+           EXEC SQL
+               FETCH C1 INTO :WS-STUDENT-ID, :WS-STUDENT-NAME,
+                               :WS-STUDENT-DOB, :WS-STUDENT-COURSE,
+                               :WS-COURSE-NAME, :WS-STUDENT-TERM,
+                               :WS-STUDENT-INS-DATE,
+                               :WS-STUDENT-UPD-DATE
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO SQL-END
+               WHEN OTHER
+                   DISPLAY 'PRGR0005 FETCH ERROR - SQLCODE: ' SQLCODE
+                   MOVE 'Y' TO SQL-END
+           END-EVALUATE.
+
+       PROCESS-STUDENT.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE WS-STUDENT-TERM TO WS-PREV-TERM
+               MOVE WS-STUDENT-COURSE TO WS-PREV-COURSE
+               MOVE WS-COURSE-NAME TO WS-PREV-COURSE-NAME
+           ELSE
+               IF WS-STUDENT-TERM NOT = WS-PREV-TERM
+                   PERFORM WRITE-COURSE-BREAK
+                   PERFORM WRITE-TERM-BREAK
+                   MOVE WS-STUDENT-TERM TO WS-PREV-TERM
+                   MOVE WS-STUDENT-COURSE TO WS-PREV-COURSE
+                   MOVE WS-COURSE-NAME TO WS-PREV-COURSE-NAME
+               ELSE
+                   IF WS-STUDENT-COURSE NOT = WS-PREV-COURSE
+                       PERFORM WRITE-COURSE-BREAK
+                       MOVE WS-STUDENT-COURSE TO WS-PREV-COURSE
+                       MOVE WS-COURSE-NAME TO WS-PREV-COURSE-NAME
+                   END-IF
+               END-IF
+           END-IF
+
+           STRING WS-STUDENT-ID DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-STUDENT-NAME DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-STUDENT-DOB DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-COURSE-NAME DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-STUDENT-INS-DATE DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  WS-STUDENT-UPD-DATE DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+
+           ADD 1 TO WS-COURSE-COUNT
+           ADD 1 TO WS-TERM-COUNT
+           ADD 1 TO WS-GRAND-COUNT.
+
+       WRITE-HEADERS.
+           MOVE SPACES TO WS-LINE
+           STRING 'STUD ID NAME                      DOB      '
+                  DELIMITED BY SIZE
+                  'COURSE NAME                    INS DATE  UPD DATE'
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
+       WRITE-COURSE-BREAK.
+           MOVE SPACES TO WS-LINE
+           STRING '   COURSE ' DELIMITED BY SIZE
+                  WS-PREV-COURSE-NAME DELIMITED BY SIZE
+                  ' SUBTOTAL: ' DELIMITED BY SIZE
+                  WS-COURSE-COUNT DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE ZERO TO WS-COURSE-COUNT.
+
+       WRITE-TERM-BREAK.
+           MOVE SPACES TO WS-LINE
+           STRING '*** TERM ' DELIMITED BY SIZE
+                  WS-PREV-TERM DELIMITED BY SIZE
+                  ' TOTAL: ' DELIMITED BY SIZE
+                  WS-TERM-COUNT DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE ZERO TO WS-TERM-COUNT.
+
+       WRITE-GRAND-TOTAL.
+           MOVE SPACES TO WS-LINE
+           STRING 'GRAND TOTAL: ' DELIMITED BY SIZE
+                  WS-GRAND-COUNT DELIMITED BY SIZE
+                  INTO WS-LINE
+           WRITE REPORT-RECORD FROM WS-LINE.
+
