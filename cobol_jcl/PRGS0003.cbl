@@ -1,39 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGS0003.
-       AUTHOR. Mohand Kessi.       
-       
+       AUTHOR. Mohand Kessi.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ERROR-FILE ASSIGN TO 'ERROR.LOG'.
-       
+           SELECT ERROR-FILE ASSIGN TO 'ERROR.LOG'
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ERROR-FILE.
        01 ERROR-RECORD    PIC X(80).
-       
+
        WORKING-STORAGE SECTION.
-       01 WS-PROGRAM-ID       PIC X(08) VALUE SPACES.
-       01 WS-ERROR-TYPE       PIC X(20) VALUE SPACES.
-       01 WS-STUDENT-ID       PIC X(04) VALUE SPACES.
-       01 WS-MESSAGE          PIC X(80) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
+       01 WS-FILE-OPEN        PIC X VALUE 'N'.
+       01 WS-ERROR-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-MESSAGE          PIC X(80).
+       01 WS-SQLCODE-DISPLAY  PIC S9(04).
+       01 WS-TIMESTAMP        PIC X(21).
+
+       LINKAGE SECTION.
+       01 LS-PROGRAM-ID       PIC X(08).
+       01 LS-ERROR-TYPE       PIC X(20).
+       01 LS-STUDENT-ID       PIC X(06).
+       01 LS-SQLCODE          PIC S9(04).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-ID LS-ERROR-TYPE
+                                 LS-STUDENT-ID LS-SQLCODE.
        MAIN-PARA.
-           OPEN OUTPUT ERROR-FILE
-       
-           MOVE 'PRGD0004'       TO WS-PROGRAM-ID
-           MOVE 'DELETE FAILED'  TO WS-ERROR-TYPE
-           MOVE '0005'           TO WS-STUDENT-ID
-       
-           STRING WS-PROGRAM-ID DELIMITED BY SIZE
+           IF WS-FILE-OPEN = 'N'
+               OPEN EXTEND ERROR-FILE
+               IF WS-ERROR-FILE-STATUS = '05' OR
+                  WS-ERROR-FILE-STATUS = '35'
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+               MOVE 'Y' TO WS-FILE-OPEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE LS-SQLCODE TO WS-SQLCODE-DISPLAY
+
+           STRING LS-PROGRAM-ID DELIMITED BY SIZE
                   ' | '         DELIMITED BY SIZE
-                  WS-ERROR-TYPE DELIMITED BY SIZE
+                  LS-ERROR-TYPE DELIMITED BY SIZE
                   ' | ID: '     DELIMITED BY SIZE
-                  WS-STUDENT-ID DELIMITED BY SIZE
+                  LS-STUDENT-ID DELIMITED BY SIZE
+                  ' | SQLCODE: ' DELIMITED BY SIZE
+                  WS-SQLCODE-DISPLAY DELIMITED BY SIZE
+                  ' | '          DELIMITED BY SIZE
+                  WS-TIMESTAMP(1:14) DELIMITED BY SIZE
                   INTO WS-MESSAGE
-       
+
            WRITE ERROR-RECORD FROM WS-MESSAGE
-       
-           CLOSE ERROR-FILE
-           STOP RUN.
\ No newline at end of file
+
+           GOBACK.
