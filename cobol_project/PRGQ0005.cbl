@@ -1,24 +1,33 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGQ0005.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT EXPORT-FILE ASSIGN TO 'STUDENT-LIST.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -27,23 +36,34 @@ IDENTIFICATION DIVISION.
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
-           
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  EXPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXPORT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-EXPORT-STATUS            PIC XX VALUE SPACES.
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
        01  WS-RECORD-COUNTER           PIC 9(6) VALUE ZEROES.
        01  WS-PAGE-COUNTER             PIC 9(3) VALUE 1.
        01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 20.
        01  WS-LINE-COUNTER             PIC 9(2) VALUE ZEROES.
        01  WS-CONTINUE                 PIC X VALUE SPACES.
-       
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-STATUS-FILTER            PIC X VALUE 'A'.
+       01  WS-JUMP-ID                  PIC 9(6) VALUE ZEROES.
+       01  WS-JUMP-REQUESTED           PIC X VALUE 'N'.
+
        01  WS-FORMATTED-DATE.
            05  WS-FORMATTED-YEAR       PIC 9(4).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-MONTH      PIC 9(2).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-DAY        PIC 9(2).
-           
+
        01  WS-HEADER.
            05  FILLER                  PIC X(6) VALUE 'ID'.
            05  FILLER                  PIC X(4) VALUE SPACES.
@@ -52,23 +72,61 @@ IDENTIFICATION DIVISION.
            05  FILLER                  PIC X(6) VALUE 'COURSE'.
            05  FILLER                  PIC X(5) VALUE SPACES.
            05  FILLER                  PIC X(4) VALUE 'DATE'.
-           
+
+       01  WS-CSV-HEADER               PIC X(60)
+               VALUE 'ID,NAME,ADDRESS,PHONE,EMAIL,COURSE,DATE'.
+
+       01  WS-EXP-STUDENT-ID           PIC 9(6).
+       01  WS-EXP-STUDENT-NAME         PIC X(30).
+       01  WS-EXP-STUDENT-ADDRESS      PIC X(40).
+       01  WS-EXP-STUDENT-PHONE        PIC X(15).
+       01  WS-EXP-STUDENT-EMAIL        PIC X(20).
+       01  WS-EXP-STUDENT-COURSE       PIC X(4).
+       01  WS-EXP-INCLUSION-DATE       PIC X(10).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE = 'Y'.
            PERFORM 3000-TERMINATE.
            GOBACK.
-           
+
        1000-INIT.
            OPEN INPUT STUDENT-FILE.
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
                MOVE 'Y' TO WS-END-OF-FILE
            ELSE
-               PERFORM 1100-PRINT-HEADER
+               OPEN OUTPUT EXPORT-FILE
+               IF WS-EXPORT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING EXPORT FILE: '
+                           WS-EXPORT-STATUS
+                   MOVE 'Y' TO WS-END-OF-FILE
+               ELSE
+                   MOVE WS-CSV-HEADER TO EXPORT-LINE
+                   WRITE EXPORT-LINE
+                   PERFORM 1050-GET-RUN-MODE
+                   PERFORM 1060-GET-STATUS-FILTER
+                   PERFORM 1100-PRINT-HEADER
+               END-IF
+           END-IF.
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (NO PAUSES): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+       1060-GET-STATUS-FILTER.
+           DISPLAY ' '.
+           DISPLAY 'STATUS FILTER: A-ACTIVE ONLY  L-ALL STUDENTS: '.
+           ACCEPT WS-STATUS-FILTER.
+           IF WS-STATUS-FILTER NOT = 'A' AND WS-STATUS-FILTER NOT = 'L'
+               MOVE 'A' TO WS-STATUS-FILTER
            END-IF.
-           
+
        1100-PRINT-HEADER.
            PERFORM 1110-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
@@ -78,47 +136,96 @@ IDENTIFICATION DIVISION.
            DISPLAY WS-HEADER.
            DISPLAY '----------------------------------------'.
            ADD 5 TO WS-LINE-COUNTER.
-           
+
        1110-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
-           
+
        2000-PROCESS-RECORDS.
            READ STUDENT-FILE NEXT
                AT END
                    MOVE 'Y' TO WS-END-OF-FILE
                NOT AT END
-                   PERFORM 2100-DISPLAY-RECORD
+                   IF WS-STATUS-FILTER = 'L' OR STUDENT-STATUS = 'A'
+                       PERFORM 2100-DISPLAY-RECORD
+                   END-IF
            END-READ.
-           
+
        2100-DISPLAY-RECORD.
-           ADD 1 TO WS-RECORD-COUNTER.
            ADD 1 TO WS-LINE-COUNTER.
-           
+           MOVE 'N' TO WS-JUMP-REQUESTED.
+
            IF WS-LINE-COUNTER > WS-LINES-PER-PAGE
                ADD 1 TO WS-PAGE-COUNTER
-               DISPLAY 'Press ENTER to continue...'
-               ACCEPT WS-CONTINUE
+               IF WS-RUN-MODE = 1
+                   PERFORM 2130-PAUSE-OR-JUMP
+               END-IF
                PERFORM 1100-PRINT-HEADER
            END-IF.
-           
-           PERFORM 2110-FORMAT-DATE.
-           
-           DISPLAY STUDENT-ID '  ' STUDENT-NAME(1:30) '  ' 
-                  STUDENT-COURSE '     ' WS-FORMATTED-DATE.
-                  
+
+           IF WS-JUMP-REQUESTED = 'N'
+               ADD 1 TO WS-RECORD-COUNTER
+               PERFORM 2110-FORMAT-DATE
+               DISPLAY STUDENT-ID '  ' STUDENT-NAME(1:30) '  '
+                      STUDENT-COURSE '     ' WS-FORMATTED-DATE
+               PERFORM 2120-WRITE-EXPORT-RECORD
+           ELSE
+               SUBTRACT 1 FROM WS-LINE-COUNTER
+           END-IF.
+
+       2130-PAUSE-OR-JUMP.
+           DISPLAY 'ENTER STUDENT ID TO JUMP TO (OR 0 TO CONTINUE): '.
+           MOVE ZEROES TO WS-JUMP-ID.
+           ACCEPT WS-JUMP-ID.
+           IF WS-JUMP-ID NOT = ZEROES
+               MOVE WS-JUMP-ID TO STUDENT-ID
+               START STUDENT-FILE KEY IS >= STUDENT-ID
+                   INVALID KEY
+                       DISPLAY 'NO STUDENT FOUND AT OR AFTER ID: '
+                               WS-JUMP-ID
+                       DISPLAY 'CONTINUING FROM CURRENT POSITION'
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-JUMP-REQUESTED
+               END-START
+           END-IF.
+
        2110-FORMAT-DATE.
            MOVE INCLUSION-DATE(1:4) TO WS-FORMATTED-YEAR.
            MOVE INCLUSION-DATE(5:2) TO WS-FORMATTED-MONTH.
            MOVE INCLUSION-DATE(7:2) TO WS-FORMATTED-DAY.
-           
+
+       2120-WRITE-EXPORT-RECORD.
+           MOVE STUDENT-ID TO WS-EXP-STUDENT-ID.
+           MOVE FUNCTION TRIM(STUDENT-NAME) TO WS-EXP-STUDENT-NAME.
+           MOVE FUNCTION TRIM(STUDENT-ADDRESS) TO WS-EXP-STUDENT-ADDRESS.
+           MOVE FUNCTION TRIM(STUDENT-PHONE) TO WS-EXP-STUDENT-PHONE.
+           MOVE FUNCTION TRIM(STUDENT-EMAIL) TO WS-EXP-STUDENT-EMAIL.
+           MOVE STUDENT-COURSE TO WS-EXP-STUDENT-COURSE.
+           MOVE WS-FORMATTED-DATE TO WS-EXP-INCLUSION-DATE.
+
+           MOVE SPACES TO EXPORT-LINE.
+           STRING WS-EXP-STUDENT-ID ','
+                  FUNCTION TRIM(WS-EXP-STUDENT-NAME) ','
+                  FUNCTION TRIM(WS-EXP-STUDENT-ADDRESS) ','
+                  FUNCTION TRIM(WS-EXP-STUDENT-PHONE) ','
+                  FUNCTION TRIM(WS-EXP-STUDENT-EMAIL) ','
+                  WS-EXP-STUDENT-COURSE ','
+                  WS-EXP-INCLUSION-DATE
+                  DELIMITED BY SIZE
+                  INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
        3000-TERMINATE.
-           CLOSE STUDENT-FILE.
+           CLOSE STUDENT-FILE
+                 EXPORT-FILE.
            DISPLAY ' '.
            DISPLAY '----------------------------------------'.
            DISPLAY 'TOTAL RECORDS: ' WS-RECORD-COUNTER.
-           DISPLAY 'Press ENTER to return to menu...'.
-           ACCEPT WS-CONTINUE.
+           DISPLAY 'STUDENT LIST EXPORTED TO: STUDENT-LIST.CSV'.
+           IF WS-RUN-MODE = 1
+               DISPLAY 'Press ENTER to return to menu...'
+               ACCEPT WS-CONTINUE
+           END-IF.
