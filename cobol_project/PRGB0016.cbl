@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGB0016.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VSAM-STUDENT-ID
+               ALTERNATE RECORD KEY IS VSAM-STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VSAM-STUDENT-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-VSAM-STATUS.
+
+           SELECT STUDENT-BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-VSAM-FILE
+           RECORD CONTAINS 127 CHARACTERS.
+       01  VSAM-STUDENT-RECORD.
+           05  VSAM-STUDENT-ID          PIC 9(6).
+           05  VSAM-STUDENT-NAME        PIC X(30).
+           05  VSAM-STUDENT-ADDRESS     PIC X(40).
+           05  VSAM-STUDENT-PHONE       PIC X(15).
+           05  VSAM-STUDENT-EMAIL       PIC X(20).
+           05  VSAM-STUDENT-COURSE      PIC X(4).
+           05  VSAM-INCLUSION-DATE      PIC 9(8).
+           05  VSAM-STUDENT-STATUS      PIC X.
+           05  VSAM-STUDENT-GPA         PIC 9V99.
+
+       FD  STUDENT-BACKUP-FILE
+           RECORD CONTAINS 127 CHARACTERS.
+       01  BACKUP-STUDENT-RECORD       PIC X(127).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS              PIC XX VALUE SPACES.
+       01  WS-BACKUP-STATUS            PIC XX VALUE SPACES.
+       01  WS-BACKUP-FILENAME          PIC X(30) VALUE SPACES.
+       01  WS-END-OF-FILE              PIC X VALUE 'N'.
+       01  WS-RECORD-COUNTER           PIC 9(6) VALUE ZEROES.
+       01  WS-CONTINUE                 PIC X VALUE SPACES.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  WS-CURRENT-MONTH        PIC 9(2).
+           05  WS-CURRENT-DAY          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE = 'Y'.
+           PERFORM 3000-TERMINATE.
+           GOBACK.
+
+       1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           STRING 'STUDENT-BACKUP-' WS-CURRENT-YEAR WS-CURRENT-MONTH
+                  WS-CURRENT-DAY '.DAT'
+                  DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILENAME.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF WS-VSAM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT VSAM FILE: '
+                       WS-VSAM-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE
+           ELSE
+               OPEN OUTPUT STUDENT-BACKUP-FILE
+               IF WS-BACKUP-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING BACKUP FILE: '
+                           WS-BACKUP-STATUS
+                   MOVE 'Y' TO WS-END-OF-FILE
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           READ STUDENT-VSAM-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE VSAM-STUDENT-RECORD TO BACKUP-STUDENT-RECORD
+                   WRITE BACKUP-STUDENT-RECORD
+                   ADD 1 TO WS-RECORD-COUNTER
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE STUDENT-VSAM-FILE.
+           IF WS-BACKUP-STATUS = '00'
+               CLOSE STUDENT-BACKUP-FILE
+           END-IF.
+
+           DISPLAY 'BACKUP WRITTEN TO: ' WS-BACKUP-FILENAME.
+           DISPLAY 'TOTAL RECORDS BACKED UP: ' WS-RECORD-COUNTER.
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU...'.
+           ACCEPT WS-CONTINUE.
