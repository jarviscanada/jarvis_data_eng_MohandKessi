@@ -8,14 +8,40 @@
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT COURSE-FILE ASSIGN TO 'COURSE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COURSE-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT STUDENT-AUDIT-FILE ASSIGN TO 'STUDENT-AUDIT.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'ADD-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT ENROLLMENT-HISTORY-FILE
+               ASSIGN TO 'ENROLLMENT-HISTORY.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ENROLL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -24,13 +50,82 @@
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
-           
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  COURSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  COURSE-RECORD.
+           05  COURSE-CODE             PIC X(4).
+           05  COURSE-NAME             PIC X(30).
+           05  COURSE-CREDITS          PIC 9(2).
+           05  COURSE-CAPACITY         PIC 9(4).
+
+       FD  STUDENT-AUDIT-FILE
+           RECORD CONTAINS 125 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(40).
+           05  AUD-NEW-VALUE           PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  AUD-OPERATOR            PIC X(8).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 121 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-STUDENT-ID         PIC 9(6).
+           05  PARM-STUDENT-NAME       PIC X(30).
+           05  PARM-STUDENT-ADDRESS    PIC X(40).
+           05  PARM-STUDENT-PHONE      PIC X(15).
+           05  PARM-STUDENT-EMAIL      PIC X(20).
+           05  PARM-STUDENT-COURSE     PIC X(4).
+           05  PARM-STUDENT-TERM       PIC X(6).
+
+       FD  ENROLLMENT-HISTORY-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ENROLLMENT-RECORD.
+           05  ENR-STUDENT-ID          PIC 9(6).
+           05  ENR-COURSE-CODE         PIC X(4).
+           05  ENR-TERM                PIC X(6).
+           05  ENR-DATE                PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-COURSE-STATUS            PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
        01  WS-CONTINUE                 PIC X VALUE 'Y'.
        01  WS-CONFIRMATION             PIC X VALUE SPACES.
        01  WS-TEMP-ID                  PIC 9(6).
-       
+       01  WS-ENROLLED-COUNT           PIC 9(4) VALUE ZEROES.
+       01  WS-END-OF-COUNT             PIC X VALUE 'N'.
+       01  WS-COUNT-COURSE             PIC X(4) VALUE SPACES.
+       01  WS-COURSE-FULL              PIC X VALUE 'N'.
+       01  WS-ENROLL-STATUS            PIC XX VALUE SPACES.
+       01  WS-TERM                     PIC X(6) VALUE SPACES.
+       01  WS-OPERATOR-ID              PIC X(8) VALUE 'UNKNOWN'.
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-DIGIT-COUNT              PIC 9(2) VALUE ZEROES.
+       01  WS-AT-COUNT                 PIC 9(2) VALUE ZEROES.
+       01  WS-DOT-COUNT                PIC 9(2) VALUE ZEROES.
+       01  WS-VALID-PHONE              PIC X VALUE 'N'.
+       01  WS-VALID-EMAIL              PIC X VALUE 'N'.
+       01  WS-CHECK-NAME               PIC X(30) VALUE SPACES.
+       01  WS-EXISTING-ID              PIC 9(6) VALUE ZEROES.
+       01  WS-SAVED-STUDENT-RECORD     PIC X(127) VALUE SPACES.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YEAR         PIC 9(4).
+               10  WS-AUD-MONTH        PIC 9(2).
+               10  WS-AUD-DAY          PIC 9(2).
+           05  WS-AUD-TIME.
+               10  WS-AUD-HOURS        PIC 9(2).
+               10  WS-AUD-MINUTES      PIC 9(2).
+               10  WS-AUD-SECONDS      PIC 9(2).
+               10  WS-AUD-MSECS        PIC 9(2).
+
        01  WS-CURRENT-DATE.
            05  WS-CURRENT-YEAR         PIC 9(4).
            05  WS-CURRENT-MONTH        PIC 9(2).
@@ -39,23 +134,80 @@
            05  WS-CURRENT-MINUTES      PIC 9(2).
            05  WS-CURRENT-SECONDS      PIC 9(2).
            05  WS-CURRENT-MSECS        PIC 9(2).
-           
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        0000-MAIN.
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
            PERFORM 3000-TERMINATE.
            GOBACK.
-           
+
        1000-INIT.
            OPEN I-O STUDENT-FILE.
-           IF WS-FILE-STATUS NOT = '00' AND 
+           IF WS-FILE-STATUS NOT = '00' AND
               WS-FILE-STATUS NOT = '05'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
                MOVE 'N' TO WS-CONTINUE
+           ELSE
+               OPEN INPUT COURSE-FILE
+               IF WS-COURSE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING COURSE FILE: '
+                           WS-COURSE-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   OPEN EXTEND STUDENT-AUDIT-FILE
+                   IF WS-AUDIT-STATUS = '05'
+                       OPEN OUTPUT STUDENT-AUDIT-FILE
+                   END-IF
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'ERROR OPENING AUDIT FILE: '
+                               WS-AUDIT-STATUS
+                       MOVE 'N' TO WS-CONTINUE
+                   ELSE
+                       OPEN EXTEND ENROLLMENT-HISTORY-FILE
+                       IF WS-ENROLL-STATUS = '05'
+                           OPEN OUTPUT ENROLLMENT-HISTORY-FILE
+                       END-IF
+                       IF WS-ENROLL-STATUS NOT = '00'
+                           DISPLAY 'ERROR OPENING ENROLLMENT FILE: '
+                                   WS-ENROLL-STATUS
+                           MOVE 'N' TO WS-CONTINUE
+                       ELSE
+                           PERFORM 1050-GET-RUN-MODE
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
-           
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
        2000-PROCESS.
+           EVALUATE WS-RUN-MODE
+               WHEN 2
+                   PERFORM 2500-BATCH-PROCESS
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-PROCESS
+           END-EVALUATE.
+
+       2000-INTERACTIVE-PROCESS.
            PERFORM 1100-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
            DISPLAY '           ADD NEW STUDENT              '.
@@ -78,7 +230,105 @@
                        ACCEPT WS-CONFIRMATION
                END-READ
            END-IF.
-           
+
+       2500-BATCH-PROCESS.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-STUDENT-ID TO STUDENT-ID WS-TEMP-ID
+                   READ STUDENT-FILE
+                       INVALID KEY
+                           PERFORM 2510-BATCH-ADD-STUDENT
+                       NOT INVALID KEY
+                           DISPLAY 'SKIPPED, ID ALREADY EXISTS: '
+                                   PARM-STUDENT-ID
+                   END-READ
+           END-READ.
+
+       2510-BATCH-ADD-STUDENT.
+           MOVE WS-TEMP-ID TO STUDENT-ID.
+           MOVE PARM-STUDENT-NAME TO STUDENT-NAME.
+           MOVE STUDENT-NAME TO WS-CHECK-NAME.
+           START STUDENT-FILE KEY IS = STUDENT-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ STUDENT-FILE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           DISPLAY 'WARNING: DUPLICATE NAME '
+                                   WS-CHECK-NAME ' FOR ID: '
+                                   PARM-STUDENT-ID
+                   END-READ
+           END-START.
+           MOVE WS-TEMP-ID TO STUDENT-ID.
+           MOVE WS-CHECK-NAME TO STUDENT-NAME.
+           MOVE PARM-STUDENT-ADDRESS TO STUDENT-ADDRESS.
+           MOVE PARM-STUDENT-PHONE TO STUDENT-PHONE.
+           MOVE PARM-STUDENT-EMAIL TO STUDENT-EMAIL.
+           MOVE PARM-STUDENT-COURSE TO STUDENT-COURSE.
+           MOVE 'A' TO STUDENT-STATUS.
+           MOVE ZERO TO STUDENT-GPA.
+           MOVE 'Y' TO WS-CONFIRMATION.
+
+           MOVE ZEROES TO WS-DIGIT-COUNT.
+           INSPECT STUDENT-PHONE TALLYING WS-DIGIT-COUNT
+               FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                   ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'.
+           IF WS-DIGIT-COUNT < 10
+               DISPLAY 'SKIPPED, INVALID PHONE FOR ID: '
+                       PARM-STUDENT-ID
+               MOVE 'N' TO WS-CONFIRMATION
+           END-IF.
+
+           MOVE ZEROES TO WS-AT-COUNT.
+           MOVE ZEROES TO WS-DOT-COUNT.
+           INSPECT STUDENT-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'.
+           INSPECT STUDENT-EMAIL TALLYING WS-DOT-COUNT FOR ALL '.'.
+           IF WS-AT-COUNT NOT = 1 OR WS-DOT-COUNT = 0
+               DISPLAY 'SKIPPED, INVALID EMAIL FOR ID: '
+                       PARM-STUDENT-ID
+               MOVE 'N' TO WS-CONFIRMATION
+           END-IF.
+
+           MOVE PARM-STUDENT-COURSE TO COURSE-CODE.
+           READ COURSE-FILE
+               INVALID KEY
+                   DISPLAY 'SKIPPED, INVALID COURSE CODE: '
+                           PARM-STUDENT-COURSE ' FOR ID: '
+                           PARM-STUDENT-ID
+                   MOVE 'N' TO WS-CONFIRMATION
+               NOT INVALID KEY
+                   PERFORM 2160-COUNT-ENROLLMENT
+                   IF WS-COURSE-FULL = 'Y'
+                       DISPLAY 'SKIPPED, COURSE FULL: '
+                               PARM-STUDENT-COURSE ' FOR ID: '
+                               PARM-STUDENT-ID
+                       MOVE 'N' TO WS-CONFIRMATION
+                   END-IF
+           END-READ.
+
+           IF WS-CONFIRMATION = 'Y'
+               MOVE PARM-STUDENT-TERM TO WS-TERM
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-CURRENT-YEAR
+                      WS-CURRENT-MONTH
+                      WS-CURRENT-DAY
+                      DELIMITED BY SIZE
+                      INTO INCLUSION-DATE
+               WRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR WRITING RECORD: ' WS-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'STUDENT ADDED FROM PARM FILE: '
+                               STUDENT-ID
+                       PERFORM 2210-WRITE-AUDIT-RECORD
+                       PERFORM 2220-WRITE-ENROLLMENT-HISTORY
+               END-WRITE
+           END-IF.
+
        1100-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
@@ -88,46 +338,191 @@
            
        2100-GET-STUDENT-DATA.
            MOVE WS-TEMP-ID TO STUDENT-ID.
-           
-           DISPLAY 'ENTER STUDENT NAME: '.
-           ACCEPT STUDENT-NAME.
-           
+
+           PERFORM 2105-GET-AND-CHECK-NAME.
+
            DISPLAY 'ENTER STUDENT ADDRESS: '.
            ACCEPT STUDENT-ADDRESS.
            
+           PERFORM 2110-VALIDATE-PHONE.
+
+           PERFORM 2120-VALIDATE-EMAIL.
+
+           PERFORM 2150-VALIDATE-COURSE.
+
+           DISPLAY 'ENTER TERM (E.G. 2026FA): '.
+           ACCEPT WS-TERM.
+
+           MOVE 'A' TO STUDENT-STATUS.
+           MOVE ZERO TO STUDENT-GPA.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-YEAR
+                  WS-CURRENT-MONTH
+                  WS-CURRENT-DAY
+                  DELIMITED BY SIZE
+                  INTO INCLUSION-DATE.
+
+           PERFORM 2200-CONFIRM-AND-WRITE.
+
+       2105-GET-AND-CHECK-NAME.
+           DISPLAY 'ENTER STUDENT NAME: '.
+           ACCEPT STUDENT-NAME.
+           MOVE STUDENT-NAME TO WS-CHECK-NAME.
+
+           START STUDENT-FILE KEY IS = STUDENT-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ STUDENT-FILE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE STUDENT-ID TO WS-EXISTING-ID
+                           DISPLAY 'WARNING: A STUDENT NAMED '
+                                   WS-CHECK-NAME
+                           DISPLAY 'ALREADY EXISTS WITH ID: '
+                                   WS-EXISTING-ID
+                           DISPLAY 'ADD ANYWAY (Y/N)? '
+                           ACCEPT WS-CONFIRMATION
+                           IF WS-CONFIRMATION NOT = 'Y' AND
+                              WS-CONFIRMATION NOT = 'y'
+                               PERFORM 2105-GET-AND-CHECK-NAME
+                           END-IF
+                   END-READ
+           END-START.
+
+           MOVE WS-TEMP-ID TO STUDENT-ID.
+           MOVE WS-CHECK-NAME TO STUDENT-NAME.
+
+       2110-VALIDATE-PHONE.
            DISPLAY 'ENTER STUDENT PHONE: '.
            ACCEPT STUDENT-PHONE.
-           
+
+           MOVE ZEROES TO WS-DIGIT-COUNT.
+           INSPECT STUDENT-PHONE TALLYING WS-DIGIT-COUNT
+               FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                   ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'.
+
+           IF WS-DIGIT-COUNT < 10
+               DISPLAY 'INVALID PHONE, MUST HAVE 10 DIGITS: '
+                       STUDENT-PHONE
+               PERFORM 2110-VALIDATE-PHONE
+           END-IF.
+
+       2120-VALIDATE-EMAIL.
            DISPLAY 'ENTER STUDENT EMAIL: '.
            ACCEPT STUDENT-EMAIL.
-           
+
+           MOVE ZEROES TO WS-AT-COUNT.
+           MOVE ZEROES TO WS-DOT-COUNT.
+           INSPECT STUDENT-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'.
+           INSPECT STUDENT-EMAIL TALLYING WS-DOT-COUNT FOR ALL '.'.
+
+           IF WS-AT-COUNT NOT = 1 OR WS-DOT-COUNT = 0
+               DISPLAY 'INVALID EMAIL FORMAT: ' STUDENT-EMAIL
+               PERFORM 2120-VALIDATE-EMAIL
+           END-IF.
+
+       2150-VALIDATE-COURSE.
            DISPLAY 'ENTER STUDENT COURSE CODE: '.
            ACCEPT STUDENT-COURSE.
-           
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
-           STRING WS-CURRENT-YEAR 
-                  WS-CURRENT-MONTH 
-                  WS-CURRENT-DAY 
-                  DELIMITED BY SIZE
-                  INTO INCLUSION-DATE.
-           
+           READ COURSE-FILE
+               INVALID KEY
+                   DISPLAY 'INVALID COURSE CODE: ' STUDENT-COURSE
+                   PERFORM 2150-VALIDATE-COURSE
+               NOT INVALID KEY
+                   PERFORM 2160-COUNT-ENROLLMENT
+                   IF WS-COURSE-FULL = 'Y'
+                       DISPLAY 'COURSE ' STUDENT-COURSE ' IS FULL ('
+                               WS-ENROLLED-COUNT '/' COURSE-CAPACITY
+                               ')'
+                       DISPLAY 'ADD ANYWAY (Y/N)? '
+                       ACCEPT WS-CONFIRMATION
+                       IF WS-CONFIRMATION NOT = 'Y' AND
+                          WS-CONFIRMATION NOT = 'y'
+                           PERFORM 2150-VALIDATE-COURSE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2160-COUNT-ENROLLMENT.
+           MOVE STUDENT-RECORD TO WS-SAVED-STUDENT-RECORD.
+
+           MOVE ZEROES TO WS-ENROLLED-COUNT.
+           MOVE 'N' TO WS-COURSE-FULL.
+           MOVE 'N' TO WS-END-OF-COUNT.
+           MOVE STUDENT-COURSE TO WS-COUNT-COURSE.
+
+           START STUDENT-FILE KEY IS >= STUDENT-COURSE
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-COUNT
+           END-START.
+
+           PERFORM UNTIL WS-END-OF-COUNT = 'Y'
+               READ STUDENT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-COUNT
+                   NOT AT END
+                       IF STUDENT-COURSE = WS-COUNT-COURSE
+                           IF STUDENT-STATUS = 'A'
+                               ADD 1 TO WS-ENROLLED-COUNT
+                           END-IF
+                       ELSE
+                           MOVE 'Y' TO WS-END-OF-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-SAVED-STUDENT-RECORD TO STUDENT-RECORD.
+
+           IF WS-ENROLLED-COUNT >= COURSE-CAPACITY
+               MOVE 'Y' TO WS-COURSE-FULL
+           END-IF.
+
+       2200-CONFIRM-AND-WRITE.
            DISPLAY ' '.
            DISPLAY 'CONFIRM DATA (Y/N)? '.
            ACCEPT WS-CONFIRMATION.
-           
+
            IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
                WRITE STUDENT-RECORD
                    INVALID KEY
                        DISPLAY 'ERROR WRITING RECORD: ' WS-FILE-STATUS
                    NOT INVALID KEY
                        DISPLAY 'STUDENT SUCCESSFULLY ADDED!'
+                       PERFORM 2210-WRITE-AUDIT-RECORD
+                       PERFORM 2220-WRITE-ENROLLMENT-HISTORY
                END-WRITE
            ELSE
                DISPLAY 'OPERATION CANCELLED'
            END-IF.
-           
+
            DISPLAY 'PRESS ENTER TO CONTINUE...'.
            ACCEPT WS-CONFIRMATION.
-           
+
+       2210-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE 'INSERT' TO AUD-FIELD-NAME.
+           MOVE SPACES TO AUD-OLD-VALUE.
+           MOVE STUDENT-NAME TO AUD-NEW-VALUE.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           WRITE AUDIT-RECORD.
+
+       2220-WRITE-ENROLLMENT-HISTORY.
+           MOVE STUDENT-ID TO ENR-STUDENT-ID.
+           MOVE STUDENT-COURSE TO ENR-COURSE-CODE.
+           MOVE WS-TERM TO ENR-TERM.
+           MOVE INCLUSION-DATE TO ENR-DATE.
+           WRITE ENROLLMENT-RECORD.
+
        3000-TERMINATE.
-           CLOSE STUDENT-FILE.
+           CLOSE STUDENT-FILE
+                 COURSE-FILE
+                 STUDENT-AUDIT-FILE
+                 ENROLLMENT-HISTORY-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
