@@ -0,0 +1,397 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGI0013.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-FILE ASSIGN TO 'COURSE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COURSE-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT STUDENT-AUDIT-FILE ASSIGN TO 'STUDENT-AUDIT.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ENROLLMENT-HISTORY-FILE
+               ASSIGN TO 'ENROLLMENT-HISTORY.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'ENROLL-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 124 CHARACTERS.
+       01  STUDENT-RECORD.
+           05  STUDENT-ID              PIC 9(6).
+           05  STUDENT-NAME            PIC X(30).
+           05  STUDENT-ADDRESS         PIC X(40).
+           05  STUDENT-PHONE           PIC X(15).
+           05  STUDENT-EMAIL           PIC X(20).
+           05  STUDENT-COURSE          PIC X(4).
+           05  INCLUSION-DATE          PIC 9(8).
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  COURSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  COURSE-RECORD.
+           05  COURSE-CODE             PIC X(4).
+           05  COURSE-NAME             PIC X(30).
+           05  COURSE-CREDITS          PIC 9(2).
+           05  COURSE-CAPACITY         PIC 9(4).
+
+       FD  STUDENT-AUDIT-FILE
+           RECORD CONTAINS 125 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(40).
+           05  AUD-NEW-VALUE           PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  AUD-OPERATOR            PIC X(8).
+
+       FD  ENROLLMENT-HISTORY-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ENROLLMENT-RECORD.
+           05  ENR-STUDENT-ID          PIC 9(6).
+           05  ENR-COURSE-CODE         PIC X(4).
+           05  ENR-TERM                PIC X(6).
+           05  ENR-DATE                PIC 9(8).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-STUDENT-ID         PIC 9(6).
+           05  PARM-COURSE-CODE        PIC X(4).
+           05  PARM-TERM               PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-COURSE-STATUS            PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+       01  WS-ENROLL-STATUS            PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRMATION             PIC X VALUE SPACES.
+       01  WS-OLD-COURSE               PIC X(4) VALUE SPACES.
+       01  WS-NEW-COURSE               PIC X(4) VALUE SPACES.
+       01  WS-TERM                     PIC X(6) VALUE SPACES.
+       01  WS-ENROLLED-COUNT           PIC 9(4) VALUE ZEROES.
+       01  WS-END-OF-COUNT             PIC X VALUE 'N'.
+       01  WS-COUNT-COURSE             PIC X(4) VALUE SPACES.
+       01  WS-COURSE-FULL              PIC X VALUE 'N'.
+       01  WS-OPERATOR-ID              PIC X(8) VALUE 'UNKNOWN'.
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-SAVED-STUDENT-ID         PIC 9(6) VALUE ZEROES.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YEAR         PIC 9(4).
+               10  WS-AUD-MONTH        PIC 9(2).
+               10  WS-AUD-DAY          PIC 9(2).
+           05  WS-AUD-TIME.
+               10  WS-AUD-HOURS        PIC 9(2).
+               10  WS-AUD-MINUTES      PIC 9(2).
+               10  WS-AUD-SECONDS      PIC 9(2).
+               10  WS-AUD-MSECS        PIC 9(2).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  WS-CURRENT-MONTH        PIC 9(2).
+           05  WS-CURRENT-DAY          PIC 9(2).
+           05  WS-CURRENT-HOURS        PIC 9(2).
+           05  WS-CURRENT-MINUTES      PIC 9(2).
+           05  WS-CURRENT-SECONDS      PIC 9(2).
+           05  WS-CURRENT-MSECS        PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
+       0000-MAIN.
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
+           PERFORM 3000-TERMINATE.
+           GOBACK.
+
+       1000-INIT.
+           OPEN I-O STUDENT-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               OPEN INPUT COURSE-FILE
+               IF WS-COURSE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING COURSE FILE: '
+                           WS-COURSE-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   OPEN EXTEND STUDENT-AUDIT-FILE
+                   IF WS-AUDIT-STATUS = '05'
+                       OPEN OUTPUT STUDENT-AUDIT-FILE
+                   END-IF
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'ERROR OPENING AUDIT FILE: '
+                               WS-AUDIT-STATUS
+                       MOVE 'N' TO WS-CONTINUE
+                   ELSE
+                       OPEN EXTEND ENROLLMENT-HISTORY-FILE
+                       IF WS-ENROLL-STATUS = '05'
+                           OPEN OUTPUT ENROLLMENT-HISTORY-FILE
+                       END-IF
+                       IF WS-ENROLL-STATUS NOT = '00'
+                           DISPLAY 'ERROR OPENING ENROLLMENT FILE: '
+                                   WS-ENROLL-STATUS
+                           MOVE 'N' TO WS-CONTINUE
+                       ELSE
+                           PERFORM 1050-GET-RUN-MODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
+       2000-PROCESS.
+           EVALUATE WS-RUN-MODE
+               WHEN 2
+                   PERFORM 2500-BATCH-PROCESS
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-PROCESS
+           END-EVALUATE.
+
+       2000-INTERACTIVE-PROCESS.
+           PERFORM 1100-CLEAR-SCREEN.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '         ADD TERM ENROLLMENT             '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+
+           DISPLAY 'ENTER STUDENT ID (OR 0 TO EXIT): '.
+           ACCEPT STUDENT-ID.
+
+           IF STUDENT-ID = 0
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'STUDENT ID NOT FOUND: ' STUDENT-ID
+                       DISPLAY 'PRESS ENTER TO CONTINUE...'
+                       ACCEPT WS-CONFIRMATION
+                   NOT INVALID KEY
+                       MOVE STUDENT-ID TO WS-SAVED-STUDENT-ID
+                       MOVE STUDENT-COURSE TO WS-OLD-COURSE
+                       PERFORM 2150-VALIDATE-COURSE
+                       DISPLAY 'ENTER TERM (E.G. 2026FA): '
+                       ACCEPT WS-TERM
+                       PERFORM 2300-CONFIRM-AND-ENROLL
+               END-READ
+           END-IF.
+
+       1100-CLEAR-SCREEN.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+
+       2150-VALIDATE-COURSE.
+           DISPLAY 'ENTER COURSE CODE FOR THIS TERM: '.
+           ACCEPT WS-NEW-COURSE.
+           MOVE WS-NEW-COURSE TO COURSE-CODE.
+           READ COURSE-FILE
+               INVALID KEY
+                   DISPLAY 'INVALID COURSE CODE: ' WS-NEW-COURSE
+                   PERFORM 2150-VALIDATE-COURSE
+               NOT INVALID KEY
+                   PERFORM 2160-COUNT-ENROLLMENT
+                   PERFORM 2170-RELOAD-STUDENT
+                   IF WS-COURSE-FULL = 'Y'
+                       DISPLAY 'COURSE ' WS-NEW-COURSE ' IS FULL ('
+                               WS-ENROLLED-COUNT '/' COURSE-CAPACITY
+                               ')'
+                       DISPLAY 'ENROLL ANYWAY (Y/N)? '
+                       ACCEPT WS-CONFIRMATION
+                       IF WS-CONFIRMATION NOT = 'Y' AND
+                          WS-CONFIRMATION NOT = 'y'
+                           PERFORM 2150-VALIDATE-COURSE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2160-COUNT-ENROLLMENT.
+           MOVE ZEROES TO WS-ENROLLED-COUNT.
+           MOVE 'N' TO WS-COURSE-FULL.
+           MOVE 'N' TO WS-END-OF-COUNT.
+           MOVE WS-NEW-COURSE TO WS-COUNT-COURSE STUDENT-COURSE.
+
+           START STUDENT-FILE KEY IS >= STUDENT-COURSE
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-COUNT
+           END-START.
+
+           PERFORM UNTIL WS-END-OF-COUNT = 'Y'
+               READ STUDENT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-COUNT
+                   NOT AT END
+                       IF STUDENT-COURSE = WS-COUNT-COURSE
+                           IF STUDENT-STATUS = 'A'
+                               ADD 1 TO WS-ENROLLED-COUNT
+                           END-IF
+                       ELSE
+                           MOVE 'Y' TO WS-END-OF-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-ENROLLED-COUNT >= COURSE-CAPACITY
+               MOVE 'Y' TO WS-COURSE-FULL
+           END-IF.
+
+       2170-RELOAD-STUDENT.
+           MOVE WS-SAVED-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       2300-CONFIRM-AND-ENROLL.
+           DISPLAY ' '.
+           DISPLAY 'CONFIRM ENROLLMENT (Y/N)? '.
+           ACCEPT WS-CONFIRMATION.
+
+           IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+               MOVE WS-NEW-COURSE TO STUDENT-COURSE
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR UPDATING RECORD: ' WS-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'ENROLLMENT RECORDED!'
+                       PERFORM 2400-WRITE-AUDIT-RECORD
+                       PERFORM 2410-WRITE-ENROLLMENT-HISTORY
+               END-REWRITE
+           ELSE
+               DISPLAY 'OPERATION CANCELLED'
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       2500-BATCH-PROCESS.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-STUDENT-ID TO STUDENT-ID
+                   READ STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIPPED, ID NOT FOUND: '
+                                   PARM-STUDENT-ID
+                       NOT INVALID KEY
+                           MOVE STUDENT-ID TO WS-SAVED-STUDENT-ID
+                           PERFORM 2550-BATCH-ENROLL
+                   END-READ
+           END-READ.
+
+       2550-BATCH-ENROLL.
+           MOVE STUDENT-COURSE TO WS-OLD-COURSE.
+           MOVE PARM-COURSE-CODE TO WS-NEW-COURSE COURSE-CODE.
+           READ COURSE-FILE
+               INVALID KEY
+                   DISPLAY 'SKIPPED, INVALID COURSE CODE: '
+                           PARM-COURSE-CODE ' FOR ID: '
+                           PARM-STUDENT-ID
+               NOT INVALID KEY
+                   PERFORM 2160-COUNT-ENROLLMENT
+                   PERFORM 2170-RELOAD-STUDENT
+                   IF WS-COURSE-FULL = 'Y'
+                       DISPLAY 'SKIPPED, COURSE FULL: '
+                               PARM-COURSE-CODE ' FOR ID: '
+                               PARM-STUDENT-ID
+                   ELSE
+                       MOVE PARM-TERM TO WS-TERM
+                       MOVE WS-NEW-COURSE TO STUDENT-COURSE
+                       REWRITE STUDENT-RECORD
+                           INVALID KEY
+                               DISPLAY 'ERROR UPDATING RECORD: '
+                                       WS-FILE-STATUS
+                           NOT INVALID KEY
+                               DISPLAY
+                                'ENROLLMENT RECORDED FROM PARM FILE: '
+                                STUDENT-ID
+                               PERFORM 2400-WRITE-AUDIT-RECORD
+                               PERFORM 2410-WRITE-ENROLLMENT-HISTORY
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE 'COURSE' TO AUD-FIELD-NAME.
+           MOVE WS-OLD-COURSE TO AUD-OLD-VALUE.
+           MOVE STUDENT-COURSE TO AUD-NEW-VALUE.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           WRITE AUDIT-RECORD.
+
+       2410-WRITE-ENROLLMENT-HISTORY.
+           MOVE STUDENT-ID TO ENR-STUDENT-ID.
+           MOVE STUDENT-COURSE TO ENR-COURSE-CODE.
+           MOVE WS-TERM TO ENR-TERM.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-YEAR
+                  WS-CURRENT-MONTH
+                  WS-CURRENT-DAY
+                  DELIMITED BY SIZE
+                  INTO ENR-DATE.
+           WRITE ENROLLMENT-RECORD.
+
+       3000-TERMINATE.
+           CLOSE STUDENT-FILE
+                 COURSE-FILE
+                 STUDENT-AUDIT-FILE
+                 ENROLLMENT-HISTORY-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
