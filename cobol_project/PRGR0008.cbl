@@ -8,19 +8,34 @@
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
                
-           SELECT REPORT-FILE ASSIGN TO 'COURSE-REPORT.TXT'
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
-       
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT COURSE-FILE ASSIGN TO 'COURSE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COURSE-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -29,20 +44,51 @@
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
            
        FD  REPORT-FILE
            RECORD CONTAINS 132 CHARACTERS.
        01  REPORT-LINE                 PIC X(132).
-       
+
+       FD  CSV-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CSV-LINE                    PIC X(132).
+
+       FD  COURSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  COURSE-RECORD.
+           05  COURSE-CODE             PIC X(4).
+           05  COURSE-NAME             PIC X(30).
+           05  COURSE-CREDITS          PIC 9(2).
+           05  COURSE-CAPACITY         PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-COURSE-STATUS            PIC XX VALUE SPACES.
        01  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+       01  WS-REPORT-FILENAME          PIC X(30) VALUE SPACES.
+       01  WS-CSV-STATUS               PIC XX VALUE SPACES.
+       01  WS-CSV-FILENAME             PIC X(30) VALUE SPACES.
+       01  WS-CSV-HEADER                PIC X(30)
+               VALUE 'ID,NAME,COURSE,DATE'.
+       01  WS-CSV-DETAIL.
+           05  WS-CSV-STUDENT-ID        PIC 9(6).
+           05  FILLER                   PIC X VALUE ','.
+           05  WS-CSV-STUDENT-NAME      PIC X(30).
+           05  FILLER                   PIC X VALUE ','.
+           05  WS-CSV-STUDENT-COURSE    PIC X(4).
+           05  FILLER                   PIC X VALUE ','.
+           05  WS-CSV-INCLUSION-DATE    PIC X(10).
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
        01  WS-CONTINUE                 PIC X VALUE SPACES.
        01  WS-CURRENT-COURSE           PIC X(4) VALUE SPACES.
        01  WS-PREV-COURSE              PIC X(4) VALUE SPACES.
+       01  WS-FILTER-COURSE            PIC X(4) VALUE SPACES.
+       01  WS-STATUS-FILTER            PIC X VALUE 'A'.
        01  WS-COURSE-COUNTER           PIC 9(4) VALUE ZEROES.
        01  WS-TOTAL-STUDENTS           PIC 9(6) VALUE ZEROES.
+       01  WS-OVER-CAPACITY-COUNT      PIC 9(4) VALUE ZEROES.
        01  WS-PAGE-NUMBER              PIC 9(3) VALUE 1.
        01  WS-LINE-COUNT               PIC 9(3) VALUE 0.
        01  WS-LINES-PER-PAGE           PIC 9(3) VALUE 50.
@@ -124,9 +170,33 @@
            05  WS-FOOT-COURSE-COUNT    PIC Z,ZZ9.
            05  FILLER                  PIC X(95) VALUE SPACES.
            
+       01  WS-ALERT-LINE.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                VALUE '*** OVER-ENROLLED'.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ALERT-COURSE-CODE    PIC X(4).
+           05  FILLER                  PIC X(2) VALUE ':'.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ALERT-ENROLLED       PIC Z,ZZ9.
+           05  FILLER                  PIC X(9) VALUE ' STUDENTS'.
+           05  FILLER                  PIC X(10) VALUE ', CAPACITY'.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ALERT-CAPACITY       PIC Z,ZZ9.
+           05  FILLER                  PIC X(5) VALUE ' ***'.
+           05  FILLER                  PIC X(79) VALUE SPACES.
+
+       01  WS-ALERT-SUMMARY-LINE.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(28)
+                VALUE 'COURSES OVER CAPACITY:'.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ALERT-SUMMARY-COUNT  PIC Z,ZZ9.
+           05  FILLER                  PIC X(95) VALUE SPACES.
+
        01  WS-TOTAL-LINE.
            05  FILLER                  PIC X(3) VALUE SPACES.
-           05  FILLER                  PIC X(37) 
+           05  FILLER                  PIC X(37)
                 VALUE 'TOTAL STUDENTS IN ALL COURSES:'.
            05  FILLER                  PIC X VALUE SPACE.
            05  WS-TOTAL-COUNT          PIC Z,ZZ9.
@@ -146,7 +216,26 @@
            MOVE WS-CURRENT-DAY TO WS-FORMATTED-DAY.
            MOVE WS-CURRENT-YEAR TO WS-FORMATTED-YEAR.
            MOVE WS-FORMATTED-DATE TO WS-HEADING-DATE.
-           
+
+           STRING 'COURSE-REPORT-' WS-CURRENT-YEAR WS-CURRENT-MONTH
+                  WS-CURRENT-DAY '.TXT'
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME.
+
+           STRING 'COURSE-REPORT-' WS-CURRENT-YEAR WS-CURRENT-MONTH
+                  WS-CURRENT-DAY '.CSV'
+                  DELIMITED BY SIZE
+                  INTO WS-CSV-FILENAME.
+
+           DISPLAY 'ENTER COURSE CODE TO REPORT (OR BLANK FOR ALL): '.
+           ACCEPT WS-FILTER-COURSE.
+
+           DISPLAY 'STATUS FILTER: A-ACTIVE ONLY  L-ALL STUDENTS: '.
+           ACCEPT WS-STATUS-FILTER.
+           IF WS-STATUS-FILTER NOT = 'A' AND WS-STATUS-FILTER NOT = 'L'
+               MOVE 'A' TO WS-STATUS-FILTER
+           END-IF.
+
            OPEN INPUT STUDENT-FILE.
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
@@ -154,10 +243,32 @@
            ELSE
                OPEN OUTPUT REPORT-FILE
                IF WS-REPORT-STATUS NOT = '00'
-                   DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+                   DISPLAY 'ERROR OPENING REPORT FILE: '
+                           WS-REPORT-STATUS
                    MOVE 'Y' TO WS-END-OF-FILE
                ELSE
-                   PERFORM 1100-PRINT-HEADERS
+                   OPEN OUTPUT CSV-FILE
+                   IF WS-CSV-STATUS NOT = '00'
+                       DISPLAY 'ERROR OPENING CSV FILE: '
+                               WS-CSV-STATUS
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   ELSE
+                       OPEN INPUT COURSE-FILE
+                       IF WS-COURSE-STATUS NOT = '00'
+                           DISPLAY 'ERROR OPENING COURSE FILE: '
+                                   WS-COURSE-STATUS
+                           MOVE 'Y' TO WS-END-OF-FILE
+                       ELSE
+                           MOVE WS-CSV-HEADER TO CSV-LINE
+                           WRITE CSV-LINE
+                           PERFORM 1100-PRINT-HEADERS
+                           MOVE LOW-VALUES TO STUDENT-COURSE
+                           START STUDENT-FILE KEY IS >= STUDENT-COURSE
+                               INVALID KEY
+                                   MOVE 'Y' TO WS-END-OF-FILE
+                           END-START
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
            
@@ -178,15 +289,19 @@
                        PERFORM 2300-PRINT-COURSE-FOOTER
                    END-IF
                NOT AT END
-                   MOVE STUDENT-COURSE TO WS-CURRENT-COURSE
-                   IF WS-CURRENT-COURSE NOT = WS-PREV-COURSE
-                       IF WS-PREV-COURSE NOT = SPACES
-                           PERFORM 2300-PRINT-COURSE-FOOTER
+                   IF (WS-FILTER-COURSE = SPACES OR
+                      STUDENT-COURSE = WS-FILTER-COURSE) AND
+                      (WS-STATUS-FILTER = 'L' OR STUDENT-STATUS = 'A')
+                       MOVE STUDENT-COURSE TO WS-CURRENT-COURSE
+                       IF WS-CURRENT-COURSE NOT = WS-PREV-COURSE
+                           IF WS-PREV-COURSE NOT = SPACES
+                               PERFORM 2300-PRINT-COURSE-FOOTER
+                           END-IF
+                           PERFORM 2100-PRINT-COURSE-HEADER
                        END-IF
-                       PERFORM 2100-PRINT-COURSE-HEADER
+                       PERFORM 2200-PRINT-STUDENT-DETAIL
+                       MOVE WS-CURRENT-COURSE TO WS-PREV-COURSE
                    END-IF
-                   PERFORM 2200-PRINT-STUDENT-DETAIL
-                   MOVE WS-CURRENT-COURSE TO WS-PREV-COURSE
            END-READ.
            
        2100-PRINT-COURSE-HEADER.
@@ -220,6 +335,13 @@
            ADD 1 TO WS-LINE-COUNT.
            ADD 1 TO WS-COURSE-COUNTER.
            ADD 1 TO WS-TOTAL-STUDENTS.
+
+           MOVE STUDENT-ID TO WS-CSV-STUDENT-ID.
+           MOVE FUNCTION TRIM(STUDENT-NAME) TO WS-CSV-STUDENT-NAME.
+           MOVE STUDENT-COURSE TO WS-CSV-STUDENT-COURSE.
+           MOVE WS-DET-INCLUSION-DATE TO WS-CSV-INCLUSION-DATE.
+           MOVE WS-CSV-DETAIL TO CSV-LINE.
+           WRITE CSV-LINE.
            
        2300-PRINT-COURSE-FOOTER.
            IF WS-LINE-COUNT > (WS-LINES-PER-PAGE - 3)
@@ -232,6 +354,26 @@
            WRITE REPORT-LINE FROM WS-COURSE-FOOTER.
            WRITE REPORT-LINE FROM SPACES.
            ADD 3 TO WS-LINE-COUNT.
+           PERFORM 2350-CHECK-OVER-ENROLLMENT.
+
+       2350-CHECK-OVER-ENROLLMENT.
+           MOVE WS-PREV-COURSE TO COURSE-CODE.
+           READ COURSE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-COURSE-COUNTER > COURSE-CAPACITY
+                       IF WS-LINE-COUNT > (WS-LINES-PER-PAGE - 2)
+                           PERFORM 2400-NEW-PAGE
+                       END-IF
+                       MOVE WS-PREV-COURSE TO WS-ALERT-COURSE-CODE
+                       MOVE WS-COURSE-COUNTER TO WS-ALERT-ENROLLED
+                       MOVE COURSE-CAPACITY TO WS-ALERT-CAPACITY
+                       WRITE REPORT-LINE FROM WS-ALERT-LINE
+                       ADD 1 TO WS-LINE-COUNT
+                       ADD 1 TO WS-OVER-CAPACITY-COUNT
+                   END-IF
+           END-READ.
            
        2400-NEW-PAGE.
            ADD 1 TO WS-PAGE-NUMBER.
@@ -257,15 +399,20 @@
            WRITE REPORT-LINE FROM SPACES.
            WRITE REPORT-LINE FROM WS-HEADING-4.
            WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+           MOVE WS-OVER-CAPACITY-COUNT TO WS-ALERT-SUMMARY-COUNT.
+           WRITE REPORT-LINE FROM WS-ALERT-SUMMARY-LINE.
            
        3000-EXIT.
            EXIT.
            
        4000-TERMINATE.
            CLOSE STUDENT-FILE
-                 REPORT-FILE.
-                 
-           DISPLAY 'REPORT GENERATED: COURSE-REPORT.TXT'.
+                 REPORT-FILE
+                 CSV-FILE
+                 COURSE-FILE.
+
+           DISPLAY 'REPORT GENERATED: ' WS-REPORT-FILENAME.
+           DISPLAY 'CSV EXPORTED TO: ' WS-CSV-FILENAME.
            DISPLAY 'TOTAL STUDENTS PROCESSED: ' WS-TOTAL-STUDENTS.
            DISPLAY 'PRESS ENTER TO RETURN TO MENU...'.
-           ACCEPT WS-CONTINUE.
\ No newline at end of file
+           ACCEPT WS-CONTINUE.
