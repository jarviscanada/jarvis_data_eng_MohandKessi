@@ -13,12 +13,32 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT COURSE-FILE ASSIGN TO 'COURSE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COURSE-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT STUDENT-AUDIT-FILE ASSIGN TO 'STUDENT-AUDIT.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'UPDATE-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -27,11 +47,47 @@
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
-           
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  COURSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  COURSE-RECORD.
+           05  COURSE-CODE             PIC X(4).
+           05  COURSE-NAME             PIC X(30).
+           05  COURSE-CREDITS          PIC 9(2).
+           05  COURSE-CAPACITY         PIC 9(4).
+
+       FD  STUDENT-AUDIT-FILE
+           RECORD CONTAINS 125 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(40).
+           05  AUD-NEW-VALUE           PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  AUD-OPERATOR            PIC X(8).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 121 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-STUDENT-ID         PIC 9(6).
+           05  PARM-STUDENT-NAME       PIC X(30).
+           05  PARM-STUDENT-ADDRESS    PIC X(40).
+           05  PARM-STUDENT-PHONE      PIC X(15).
+           05  PARM-STUDENT-EMAIL      PIC X(20).
+           05  PARM-STUDENT-COURSE     PIC X(4).
+           05  PARM-NEW-STUDENT-ID     PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-COURSE-STATUS            PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
        01  WS-CONTINUE                 PIC X VALUE 'Y'.
        01  WS-CONFIRMATION             PIC X VALUE SPACES.
+       01  WS-OPERATOR-ID              PIC X(8) VALUE 'UNKNOWN'.
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
        01  WS-TEMP-RECORD.
            05  WS-TEMP-ID              PIC 9(6).
            05  WS-TEMP-NAME            PIC X(30).
@@ -40,16 +96,44 @@
            05  WS-TEMP-EMAIL           PIC X(20).
            05  WS-TEMP-COURSE          PIC X(4).
            05  WS-TEMP-INCLUSION-DATE  PIC 9(8).
-       
+           05  WS-TEMP-STATUS          PIC X.
+           05  WS-TEMP-GPA             PIC 9V99.
+
+       01  WS-OLD-VALUES.
+           05  WS-OLD-NAME             PIC X(30).
+           05  WS-OLD-ADDRESS          PIC X(40).
+           05  WS-OLD-PHONE            PIC X(15).
+           05  WS-OLD-EMAIL            PIC X(20).
+           05  WS-OLD-COURSE           PIC X(4).
+
+       01  WS-OLD-STUDENT-ID           PIC 9(6) VALUE ZEROES.
+       01  WS-NEW-STUDENT-ID           PIC 9(6) VALUE ZEROES.
+       01  WS-ID-CHANGING              PIC X VALUE 'N'.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YEAR         PIC 9(4).
+               10  WS-AUD-MONTH        PIC 9(2).
+               10  WS-AUD-DAY          PIC 9(2).
+           05  WS-AUD-TIME.
+               10  WS-AUD-HOURS        PIC 9(2).
+               10  WS-AUD-MINUTES      PIC 9(2).
+               10  WS-AUD-SECONDS      PIC 9(2).
+               10  WS-AUD-MSECS        PIC 9(2).
+
        01  WS-FORMATTED-DATE.
            05  WS-FORMATTED-YEAR       PIC 9(4).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-MONTH      PIC 9(2).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-DAY        PIC 9(2).
-           
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        0000-MAIN.
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
            PERFORM 3000-TERMINATE.
@@ -60,18 +144,61 @@
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
                MOVE 'N' TO WS-CONTINUE
+           ELSE
+               OPEN INPUT COURSE-FILE
+               IF WS-COURSE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING COURSE FILE: '
+                           WS-COURSE-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   OPEN EXTEND STUDENT-AUDIT-FILE
+                   IF WS-AUDIT-STATUS = '05'
+                       OPEN OUTPUT STUDENT-AUDIT-FILE
+                   END-IF
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'ERROR OPENING AUDIT FILE: '
+                               WS-AUDIT-STATUS
+                       MOVE 'N' TO WS-CONTINUE
+                   ELSE
+                       PERFORM 1050-GET-RUN-MODE
+                   END-IF
+               END-IF
            END-IF.
-           
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
        2000-PROCESS.
+           EVALUATE WS-RUN-MODE
+               WHEN 2
+                   PERFORM 2500-BATCH-PROCESS
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-PROCESS
+           END-EVALUATE.
+
+       2000-INTERACTIVE-PROCESS.
            PERFORM 1100-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
            DISPLAY '           UPDATE STUDENT               '.
            DISPLAY '----------------------------------------'.
            DISPLAY ' '.
-           
+
            DISPLAY 'ENTER STUDENT ID TO UPDATE (OR 0 TO EXIT): '.
            ACCEPT STUDENT-ID.
-           
+
            IF STUDENT-ID = 0
                MOVE 'N' TO WS-CONTINUE
            ELSE
@@ -83,11 +210,103 @@
                    NOT INVALID KEY
                        PERFORM 2100-FORMAT-DATE
                        MOVE STUDENT-RECORD TO WS-TEMP-RECORD
+                       MOVE STUDENT-NAME TO WS-OLD-NAME
+                       MOVE STUDENT-ADDRESS TO WS-OLD-ADDRESS
+                       MOVE STUDENT-PHONE TO WS-OLD-PHONE
+                       MOVE STUDENT-EMAIL TO WS-OLD-EMAIL
+                       MOVE STUDENT-COURSE TO WS-OLD-COURSE
                        PERFORM 2200-DISPLAY-CURRENT
                        PERFORM 2300-UPDATE-FIELDS
                END-READ
            END-IF.
-           
+
+       2500-BATCH-PROCESS.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-STUDENT-ID TO STUDENT-ID
+                   READ STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIPPED, ID NOT FOUND: '
+                                   PARM-STUDENT-ID
+                       NOT INVALID KEY
+                           MOVE STUDENT-NAME TO WS-OLD-NAME
+                           MOVE STUDENT-ADDRESS TO WS-OLD-ADDRESS
+                           MOVE STUDENT-PHONE TO WS-OLD-PHONE
+                           MOVE STUDENT-EMAIL TO WS-OLD-EMAIL
+                           MOVE STUDENT-COURSE TO WS-OLD-COURSE
+                           PERFORM 2550-BATCH-UPDATE-FIELDS
+                   END-READ
+           END-READ.
+
+       2550-BATCH-UPDATE-FIELDS.
+           IF PARM-STUDENT-NAME NOT = SPACES
+               MOVE PARM-STUDENT-NAME TO STUDENT-NAME
+           END-IF.
+
+           IF PARM-STUDENT-ADDRESS NOT = SPACES
+               MOVE PARM-STUDENT-ADDRESS TO STUDENT-ADDRESS
+           END-IF.
+
+           IF PARM-STUDENT-PHONE NOT = SPACES
+               MOVE PARM-STUDENT-PHONE TO STUDENT-PHONE
+           END-IF.
+
+           IF PARM-STUDENT-EMAIL NOT = SPACES
+               MOVE PARM-STUDENT-EMAIL TO STUDENT-EMAIL
+           END-IF.
+
+           MOVE 'Y' TO WS-CONFIRMATION.
+           IF PARM-STUDENT-COURSE NOT = SPACES
+               MOVE PARM-STUDENT-COURSE TO COURSE-CODE
+               READ COURSE-FILE
+                   INVALID KEY
+                       DISPLAY 'SKIPPED COURSE CHANGE, INVALID CODE: '
+                               PARM-STUDENT-COURSE ' FOR ID: '
+                               PARM-STUDENT-ID
+                   NOT INVALID KEY
+                       MOVE PARM-STUDENT-COURSE TO STUDENT-COURSE
+               END-READ
+           END-IF.
+
+           PERFORM 2560-BATCH-CHECK-ID-CORRECTION.
+
+           IF WS-ID-CHANGING = 'Y'
+               PERFORM 2370-CHANGE-STUDENT-ID
+           ELSE
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR UPDATING RECORD: ' WS-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'STUDENT UPDATED FROM PARM FILE: '
+                               STUDENT-ID
+                       PERFORM 2400-WRITE-AUDIT-RECORDS
+               END-REWRITE
+           END-IF.
+
+       2560-BATCH-CHECK-ID-CORRECTION.
+           MOVE 'N' TO WS-ID-CHANGING.
+           MOVE STUDENT-ID TO WS-OLD-STUDENT-ID.
+
+           IF PARM-NEW-STUDENT-ID NOT = ZEROES AND
+              PARM-NEW-STUDENT-ID NOT = WS-OLD-STUDENT-ID
+               MOVE STUDENT-RECORD TO WS-TEMP-RECORD
+               MOVE PARM-NEW-STUDENT-ID TO STUDENT-ID
+               READ STUDENT-FILE
+                   INVALID KEY
+                       MOVE WS-TEMP-RECORD TO STUDENT-RECORD
+                       MOVE WS-OLD-STUDENT-ID TO STUDENT-ID
+                       MOVE PARM-NEW-STUDENT-ID TO WS-NEW-STUDENT-ID
+                       MOVE 'Y' TO WS-ID-CHANGING
+                   NOT INVALID KEY
+                       DISPLAY 'SKIPPED ID CORRECTION, ALREADY IN '
+                               'USE: ' PARM-NEW-STUDENT-ID
+                       MOVE WS-TEMP-RECORD TO STUDENT-RECORD
+                       MOVE WS-OLD-STUDENT-ID TO STUDENT-ID
+               END-READ
+           END-IF.
+
        1100-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
@@ -117,48 +336,182 @@
            IF WS-TEMP-NAME NOT = SPACES
                MOVE WS-TEMP-NAME TO STUDENT-NAME
            END-IF.
-           
-           DISPLAY 'ENTER NEW ADDRESS (OR PRESS ENTER TO KEEP CURRENT): '.
+
+           DISPLAY 'ENTER NEW ADDRESS (OR ENTER TO KEEP CURRENT): '.
            ACCEPT WS-TEMP-ADDRESS.
            IF WS-TEMP-ADDRESS NOT = SPACES
                MOVE WS-TEMP-ADDRESS TO STUDENT-ADDRESS
            END-IF.
-           
+
            DISPLAY 'ENTER NEW PHONE (OR PRESS ENTER TO KEEP CURRENT): '.
            ACCEPT WS-TEMP-PHONE.
            IF WS-TEMP-PHONE NOT = SPACES
                MOVE WS-TEMP-PHONE TO STUDENT-PHONE
            END-IF.
-           
+
            DISPLAY 'ENTER NEW EMAIL (OR PRESS ENTER TO KEEP CURRENT): '.
            ACCEPT WS-TEMP-EMAIL.
            IF WS-TEMP-EMAIL NOT = SPACES
                MOVE WS-TEMP-EMAIL TO STUDENT-EMAIL
            END-IF.
-           
-           DISPLAY 'ENTER NEW COURSE CODE (OR PRESS ENTER TO KEEP CURRENT): '.
+
+           DISPLAY 'ENTER NEW COURSE CODE (OR ENTER TO KEEP CURRENT): '.
            ACCEPT WS-TEMP-COURSE.
            IF WS-TEMP-COURSE NOT = SPACES
+               PERFORM 2350-VALIDATE-COURSE
                MOVE WS-TEMP-COURSE TO STUDENT-COURSE
            END-IF.
-           
+
+           PERFORM 2360-CHECK-ID-CORRECTION.
+
            DISPLAY ' '.
            DISPLAY 'CONFIRM UPDATE (Y/N)? '.
            ACCEPT WS-CONFIRMATION.
-           
+
            IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
-               REWRITE STUDENT-RECORD
-                   INVALID KEY
-                       DISPLAY 'ERROR UPDATING RECORD: ' WS-FILE-STATUS
-                   NOT INVALID KEY
-                       DISPLAY 'STUDENT SUCCESSFULLY UPDATED!'
-               END-REWRITE
+               IF WS-ID-CHANGING = 'Y'
+                   PERFORM 2370-CHANGE-STUDENT-ID
+               ELSE
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR UPDATING RECORD: '
+                                   WS-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY 'STUDENT SUCCESSFULLY UPDATED!'
+                           PERFORM 2400-WRITE-AUDIT-RECORDS
+                   END-REWRITE
+               END-IF
            ELSE
                DISPLAY 'UPDATE CANCELLED'
            END-IF.
-           
+
            DISPLAY 'PRESS ENTER TO CONTINUE...'.
            ACCEPT WS-CONFIRMATION.
-           
+
+       2360-CHECK-ID-CORRECTION.
+           MOVE 'N' TO WS-ID-CHANGING.
+           MOVE STUDENT-ID TO WS-OLD-STUDENT-ID.
+           DISPLAY 'ENTER CORRECTED STUDENT ID'.
+           DISPLAY '(OR PRESS ENTER TO KEEP CURRENT): '.
+           ACCEPT WS-NEW-STUDENT-ID.
+
+           IF WS-NEW-STUDENT-ID NOT = ZEROES AND
+              WS-NEW-STUDENT-ID NOT = WS-OLD-STUDENT-ID
+               MOVE STUDENT-RECORD TO WS-TEMP-RECORD
+               MOVE WS-NEW-STUDENT-ID TO STUDENT-ID
+               READ STUDENT-FILE
+                   INVALID KEY
+                       MOVE WS-TEMP-RECORD TO STUDENT-RECORD
+                       MOVE WS-OLD-STUDENT-ID TO STUDENT-ID
+                       MOVE 'Y' TO WS-ID-CHANGING
+                   NOT INVALID KEY
+                       DISPLAY 'NEW ID ALREADY IN USE, KEEPING '
+                               'ORIGINAL ID: ' WS-OLD-STUDENT-ID
+                       MOVE WS-TEMP-RECORD TO STUDENT-RECORD
+                       MOVE WS-OLD-STUDENT-ID TO STUDENT-ID
+               END-READ
+           END-IF.
+
+       2370-CHANGE-STUDENT-ID.
+           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR WRITING CORRECTED ID: '
+                           WS-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE WS-OLD-STUDENT-ID TO STUDENT-ID
+                   DELETE STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'ERROR DELETING OLD RECORD: '
+                                   WS-FILE-STATUS
+                           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID
+                           DELETE STUDENT-FILE
+                               INVALID KEY
+                                   DISPLAY
+                                    'ERROR REMOVING DUPLICATE NEW ID, '
+                                    'RECORD NOW DUPLICATED UNDER '
+                                    WS-OLD-STUDENT-ID ' AND '
+                                    WS-NEW-STUDENT-ID
+                               NOT INVALID KEY
+                                   DISPLAY
+                                    'ID CHANGE ROLLED BACK, ORIGINAL '
+                                    'RECORD RETAINED UNDER '
+                                    WS-OLD-STUDENT-ID
+                           END-DELETE
+                       NOT INVALID KEY
+                           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID
+                           DISPLAY 'STUDENT ID CORRECTED FROM '
+                                   WS-OLD-STUDENT-ID ' TO '
+                                   WS-NEW-STUDENT-ID
+                           PERFORM 2400-WRITE-AUDIT-RECORDS
+                   END-DELETE
+           END-WRITE.
+
+       2400-WRITE-AUDIT-RECORDS.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+
+           IF WS-ID-CHANGING = 'Y'
+               MOVE 'STUDENT-ID' TO AUD-FIELD-NAME
+               MOVE WS-OLD-STUDENT-ID TO AUD-OLD-VALUE
+               MOVE WS-NEW-STUDENT-ID TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF WS-OLD-NAME NOT = STUDENT-NAME
+               MOVE 'NAME' TO AUD-FIELD-NAME
+               MOVE WS-OLD-NAME TO AUD-OLD-VALUE
+               MOVE STUDENT-NAME TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF WS-OLD-ADDRESS NOT = STUDENT-ADDRESS
+               MOVE 'ADDRESS' TO AUD-FIELD-NAME
+               MOVE WS-OLD-ADDRESS TO AUD-OLD-VALUE
+               MOVE STUDENT-ADDRESS TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF WS-OLD-PHONE NOT = STUDENT-PHONE
+               MOVE 'PHONE' TO AUD-FIELD-NAME
+               MOVE WS-OLD-PHONE TO AUD-OLD-VALUE
+               MOVE STUDENT-PHONE TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF WS-OLD-EMAIL NOT = STUDENT-EMAIL
+               MOVE 'EMAIL' TO AUD-FIELD-NAME
+               MOVE WS-OLD-EMAIL TO AUD-OLD-VALUE
+               MOVE STUDENT-EMAIL TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+           IF WS-OLD-COURSE NOT = STUDENT-COURSE
+               MOVE 'COURSE' TO AUD-FIELD-NAME
+               MOVE WS-OLD-COURSE TO AUD-OLD-VALUE
+               MOVE STUDENT-COURSE TO AUD-NEW-VALUE
+               PERFORM 2410-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2410-WRITE-AUDIT-RECORD.
+           MOVE STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           WRITE AUDIT-RECORD.
+
+       2350-VALIDATE-COURSE.
+           MOVE WS-TEMP-COURSE TO COURSE-CODE.
+           READ COURSE-FILE
+               INVALID KEY
+                   DISPLAY 'INVALID COURSE CODE: ' WS-TEMP-COURSE
+                   DISPLAY 'ENTER NEW COURSE CODE: '
+                   ACCEPT WS-TEMP-COURSE
+                   PERFORM 2350-VALIDATE-COURSE
+           END-READ.
+
        3000-TERMINATE.
-           CLOSE STUDENT-FILE.
\ No newline at end of file
+           CLOSE STUDENT-FILE
+                 COURSE-FILE
+                 STUDENT-AUDIT-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
