@@ -1,26 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGV0001.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-SEQ-FILE ASSIGN TO 'STUDENT.DAT'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-SEQ-STATUS.
-               
+
            SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS VSAM-STUDENT-ID
+               ALTERNATE RECORD KEY IS VSAM-STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VSAM-STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-VSAM-STATUS.
-               
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-SEQ-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 121 CHARACTERS.
        01  SEQ-STUDENT-RECORD.
            05  SEQ-STUDENT-ID           PIC 9(6).
            05  SEQ-STUDENT-NAME         PIC X(30).
@@ -29,9 +43,10 @@
            05  SEQ-STUDENT-EMAIL        PIC X(20).
            05  SEQ-STUDENT-COURSE       PIC X(4).
            05  SEQ-INCLUSION-DATE       PIC 9(8).
-           
+           05  SEQ-STUDENT-STATUS       PIC X.
+
        FD  STUDENT-VSAM-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  VSAM-STUDENT-RECORD.
            05  VSAM-STUDENT-ID          PIC 9(6).
            05  VSAM-STUDENT-NAME        PIC X(30).
@@ -40,60 +55,182 @@
            05  VSAM-STUDENT-EMAIL       PIC X(20).
            05  VSAM-STUDENT-COURSE      PIC X(4).
            05  VSAM-INCLUSION-DATE      PIC 9(8).
-           
+           05  VSAM-STUDENT-STATUS      PIC X.
+           05  VSAM-STUDENT-GPA         PIC 9V99.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  CHECKPOINT-RECORD           PIC 9(6).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 164 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-STUDENT-RECORD      PIC X(124).
+           05  REJ-REASON              PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-SEQ-STATUS               PIC XX VALUE SPACES.
        01  WS-VSAM-STATUS              PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-STATUS        PIC XX VALUE SPACES.
+       01  WS-REJECT-STATUS            PIC XX VALUE SPACES.
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
        01  WS-RECORD-COUNTER           PIC 9(6) VALUE ZEROES.
+       01  WS-SEQ-READ-COUNTER         PIC 9(6) VALUE ZEROES.
        01  WS-DISPLAY-COUNTER          PIC Z(5)9.
-       
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-SKIP-COUNT               PIC 9(6) VALUE ZEROES.
+       01  WS-SKIP-COUNTER             PIC 9(6) VALUE ZEROES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+       01  WS-REJECT-COUNT             PIC 9(6) VALUE ZEROES.
+       01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE = 'Y'.
            PERFORM 3000-TERMINATE.
            GOBACK.
-       
+
        1000-INIT.
+           PERFORM 1100-GET-RUN-MODE.
            OPEN INPUT STUDENT-SEQ-FILE.
            IF WS-SEQ-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING SEQUENTIAL FILE: ' WS-SEQ-STATUS
                MOVE 'Y' TO WS-END-OF-FILE
            ELSE
-               OPEN OUTPUT STUDENT-VSAM-FILE
+               IF WS-RUN-MODE = 1
+                   OPEN OUTPUT STUDENT-VSAM-FILE
+               ELSE
+                   OPEN I-O STUDENT-VSAM-FILE
+               END-IF
                IF WS-VSAM-STATUS NOT = '00'
                    DISPLAY 'ERROR OPENING VSAM FILE: ' WS-VSAM-STATUS
                    MOVE 'Y' TO WS-END-OF-FILE
+               ELSE
+                   IF WS-RUN-MODE = 1
+                       OPEN OUTPUT REJECT-FILE
+                   ELSE
+                       OPEN EXTEND REJECT-FILE
+                   END-IF
+                   IF WS-RUN-MODE = 2
+                       PERFORM 1200-SKIP-CHECKPOINTED-RECORDS
+                   END-IF
                END-IF
            END-IF.
-           
+
+       1100-GET-RUN-MODE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '      STUDENT.DAT TO VSAM CONVERSION    '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+           DISPLAY '1. FULL REBUILD (ERASE AND RECREATE STUDENT.VSAM)'.
+           DISPLAY '2. RESTART FROM LAST CHECKPOINT'.
+           DISPLAY '3. MERGE/APPEND INTO EXISTING STUDENT.VSAM'.
+           DISPLAY 'ENTER CHOICE (1-3): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE < 1 OR WS-RUN-MODE > 3
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+       1200-SKIP-CHECKPOINTED-RECORDS.
+           MOVE ZEROES TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-SKIP-COUNT > 0
+               DISPLAY 'RESUMING AFTER ' WS-SKIP-COUNT
+                       ' PREVIOUSLY CONVERTED RECORDS'
+               MOVE WS-SKIP-COUNT TO WS-SEQ-READ-COUNTER
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ STUDENT-SEQ-FILE
+                       AT END
+                           MOVE 'Y' TO WS-END-OF-FILE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
        2000-PROCESS-RECORDS.
            READ STUDENT-SEQ-FILE
                AT END
                    MOVE 'Y' TO WS-END-OF-FILE
                NOT AT END
-                   MOVE SEQ-STUDENT-ID TO VSAM-STUDENT-ID
-                   MOVE SEQ-STUDENT-NAME TO VSAM-STUDENT-NAME
-                   MOVE SEQ-STUDENT-ADDRESS TO VSAM-STUDENT-ADDRESS
-                   MOVE SEQ-STUDENT-PHONE TO VSAM-STUDENT-PHONE
-                   MOVE SEQ-STUDENT-EMAIL TO VSAM-STUDENT-EMAIL
-                   MOVE SEQ-STUDENT-COURSE TO VSAM-STUDENT-COURSE
-                   MOVE SEQ-INCLUSION-DATE TO VSAM-INCLUSION-DATE
-                   
-                   WRITE VSAM-STUDENT-RECORD
-                       INVALID KEY
-                           DISPLAY 'ERROR WRITING RECORD: ' 
-                                   VSAM-STUDENT-ID
-                       NOT INVALID KEY
-                           ADD 1 TO WS-RECORD-COUNTER
-                   END-WRITE
+                   ADD 1 TO WS-SEQ-READ-COUNTER
+                   PERFORM 2100-VALIDATE-AND-WRITE
+                   PERFORM 2300-CHECKPOINT-IF-DUE
            END-READ.
-           
+
+       2100-VALIDATE-AND-WRITE.
+           IF SEQ-STUDENT-ID = 0
+               MOVE 'MISSING STUDENT ID' TO WS-REJECT-REASON
+               PERFORM 2900-WRITE-REJECT
+           ELSE
+               IF SEQ-STUDENT-NAME = SPACES
+                   MOVE 'MISSING STUDENT NAME' TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT
+               ELSE
+                   PERFORM 2200-WRITE-VSAM-RECORD
+               END-IF
+           END-IF.
+
+       2200-WRITE-VSAM-RECORD.
+           MOVE SEQ-STUDENT-ID TO VSAM-STUDENT-ID.
+           MOVE SEQ-STUDENT-NAME TO VSAM-STUDENT-NAME.
+           MOVE SEQ-STUDENT-ADDRESS TO VSAM-STUDENT-ADDRESS.
+           MOVE SEQ-STUDENT-PHONE TO VSAM-STUDENT-PHONE.
+           MOVE SEQ-STUDENT-EMAIL TO VSAM-STUDENT-EMAIL.
+           MOVE SEQ-STUDENT-COURSE TO VSAM-STUDENT-COURSE.
+           MOVE SEQ-INCLUSION-DATE TO VSAM-INCLUSION-DATE.
+           MOVE 'A' TO VSAM-STUDENT-STATUS.
+           MOVE ZERO TO VSAM-STUDENT-GPA.
+
+           WRITE VSAM-STUDENT-RECORD
+               INVALID KEY
+                   IF WS-RUN-MODE = 3
+                       ADD 1 TO WS-SKIP-COUNTER
+                   ELSE
+                       MOVE 'DUPLICATE STUDENT ID' TO WS-REJECT-REASON
+                       PERFORM 2900-WRITE-REJECT
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORD-COUNTER
+           END-WRITE.
+
+       2300-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-SEQ-READ-COUNTER WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 2310-WRITE-CHECKPOINT
+           END-IF.
+
+       2310-WRITE-CHECKPOINT.
+           MOVE WS-SEQ-READ-COUNTER TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2900-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE SEQ-STUDENT-RECORD TO REJ-STUDENT-RECORD.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJECT-RECORD.
+
        3000-TERMINATE.
            CLOSE STUDENT-SEQ-FILE
-                 STUDENT-VSAM-FILE.
+                 STUDENT-VSAM-FILE
+                 REJECT-FILE.
+           PERFORM 2310-WRITE-CHECKPOINT.
            MOVE WS-RECORD-COUNTER TO WS-DISPLAY-COUNTER.
            DISPLAY WS-DISPLAY-COUNTER ' RECORDS CONVERTED'.
+           DISPLAY WS-REJECT-COUNT ' RECORDS REJECTED (SEE REJECT.DAT)'.
+           IF WS-RUN-MODE = 3
+               DISPLAY WS-SKIP-COUNTER
+                       ' RECORDS ALREADY PRESENT, SKIPPED'
+           END-IF.
            DISPLAY 'PRESS ENTER TO CONTINUE...'.
            ACCEPT WS-END-OF-FILE.
