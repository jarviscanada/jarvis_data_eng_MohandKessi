@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGU0014.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT STUDENT-AUDIT-FILE ASSIGN TO 'STUDENT-AUDIT.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'GPA-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 124 CHARACTERS.
+       01  STUDENT-RECORD.
+           05  STUDENT-ID              PIC 9(6).
+           05  STUDENT-NAME            PIC X(30).
+           05  STUDENT-ADDRESS         PIC X(40).
+           05  STUDENT-PHONE           PIC X(15).
+           05  STUDENT-EMAIL           PIC X(20).
+           05  STUDENT-COURSE          PIC X(4).
+           05  INCLUSION-DATE          PIC 9(8).
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  STUDENT-AUDIT-FILE
+           RECORD CONTAINS 125 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(40).
+           05  AUD-NEW-VALUE           PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  AUD-OPERATOR            PIC X(8).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-STUDENT-ID         PIC 9(6).
+           05  PARM-STUDENT-GPA        PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRMATION             PIC X VALUE SPACES.
+       01  WS-OLD-GPA                  PIC 9V99 VALUE ZEROES.
+       01  WS-NEW-GPA                  PIC 9V99 VALUE ZEROES.
+       01  WS-OLD-GPA-EDIT             PIC 9.99.
+       01  WS-NEW-GPA-EDIT             PIC 9.99.
+       01  WS-OLD-GPA-DISPLAY          PIC X(40) VALUE SPACES.
+       01  WS-NEW-GPA-DISPLAY          PIC X(40) VALUE SPACES.
+       01  WS-OPERATOR-ID              PIC X(8) VALUE 'UNKNOWN'.
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YEAR         PIC 9(4).
+               10  WS-AUD-MONTH        PIC 9(2).
+               10  WS-AUD-DAY          PIC 9(2).
+           05  WS-AUD-TIME.
+               10  WS-AUD-HOURS        PIC 9(2).
+               10  WS-AUD-MINUTES      PIC 9(2).
+               10  WS-AUD-SECONDS      PIC 9(2).
+               10  WS-AUD-MSECS        PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
+       0000-MAIN.
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
+           PERFORM 3000-TERMINATE.
+           GOBACK.
+
+       1000-INIT.
+           OPEN I-O STUDENT-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               OPEN EXTEND STUDENT-AUDIT-FILE
+               IF WS-AUDIT-STATUS = '05'
+                   OPEN OUTPUT STUDENT-AUDIT-FILE
+               END-IF
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING AUDIT FILE: '
+                           WS-AUDIT-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   PERFORM 1050-GET-RUN-MODE
+               END-IF
+           END-IF.
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
+           END-IF.
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
+       2000-PROCESS.
+           EVALUATE WS-RUN-MODE
+               WHEN 2
+                   PERFORM 2500-BATCH-PROCESS
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-PROCESS
+           END-EVALUATE.
+
+       2000-INTERACTIVE-PROCESS.
+           PERFORM 1100-CLEAR-SCREEN.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '           CHANGE STUDENT GPA           '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+
+           DISPLAY 'ENTER STUDENT ID TO UPDATE (OR 0 TO EXIT): '.
+           ACCEPT STUDENT-ID.
+
+           IF STUDENT-ID = 0
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'STUDENT ID NOT FOUND: ' STUDENT-ID
+                       DISPLAY 'PRESS ENTER TO CONTINUE...'
+                       ACCEPT WS-CONFIRMATION
+                   NOT INVALID KEY
+                       MOVE STUDENT-GPA TO WS-OLD-GPA
+                       PERFORM 2200-DISPLAY-CURRENT
+                       PERFORM 2300-UPDATE-GPA
+               END-READ
+           END-IF.
+
+       2200-DISPLAY-CURRENT.
+           DISPLAY 'STUDENT NAME    : ' STUDENT-NAME.
+           DISPLAY 'CURRENT GPA     : ' STUDENT-GPA.
+
+       2300-UPDATE-GPA.
+           DISPLAY 'ENTER NEW GPA (0.00-4.00): '.
+           ACCEPT WS-NEW-GPA.
+
+           IF WS-NEW-GPA > 4.00
+               DISPLAY 'INVALID GPA. MUST BE 0.00 TO 4.00. CANCELLED.'
+           ELSE
+               DISPLAY 'CONFIRM GPA CHANGE (Y/N)? '
+               ACCEPT WS-CONFIRMATION
+               IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+                   MOVE WS-NEW-GPA TO STUDENT-GPA
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR UPDATING RECORD: '
+                                   WS-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY 'STUDENT GPA UPDATED!'
+                           PERFORM 2400-WRITE-AUDIT-RECORD
+                   END-REWRITE
+               ELSE
+                   DISPLAY 'UPDATE CANCELLED'
+               END-IF
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       2500-BATCH-PROCESS.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-STUDENT-ID TO STUDENT-ID
+                   READ STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIPPED, ID NOT FOUND: '
+                                   PARM-STUDENT-ID
+                       NOT INVALID KEY
+                           PERFORM 2550-BATCH-UPDATE-GPA
+                   END-READ
+           END-READ.
+
+       2550-BATCH-UPDATE-GPA.
+           IF PARM-STUDENT-GPA > 4.00
+               DISPLAY 'SKIPPED, INVALID GPA FOR ID: '
+                       PARM-STUDENT-ID
+           ELSE
+               MOVE STUDENT-GPA TO WS-OLD-GPA
+               MOVE PARM-STUDENT-GPA TO STUDENT-GPA
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR UPDATING RECORD: ' WS-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'GPA UPDATED FROM PARM FILE: '
+                               STUDENT-ID
+                       PERFORM 2400-WRITE-AUDIT-RECORD
+               END-REWRITE
+           END-IF.
+
+       1100-CLEAR-SCREEN.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE 'GPA' TO AUD-FIELD-NAME.
+           MOVE WS-OLD-GPA TO WS-OLD-GPA-EDIT.
+           MOVE WS-OLD-GPA-EDIT TO WS-OLD-GPA-DISPLAY.
+           MOVE WS-OLD-GPA-DISPLAY TO AUD-OLD-VALUE.
+           MOVE STUDENT-GPA TO WS-NEW-GPA-EDIT.
+           MOVE WS-NEW-GPA-EDIT TO WS-NEW-GPA-DISPLAY.
+           MOVE WS-NEW-GPA-DISPLAY TO AUD-NEW-VALUE.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           WRITE AUDIT-RECORD.
+
+       3000-TERMINATE.
+           CLOSE STUDENT-FILE
+                 STUDENT-AUDIT-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
