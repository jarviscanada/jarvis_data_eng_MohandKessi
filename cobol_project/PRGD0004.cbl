@@ -1,21 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGD0004.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT STUDENT-ARCHIVE-FILE ASSIGN TO 'STUDENT-ARCHIVE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ARCH-STUDENT-ID
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT STUDENT-AUDIT-FILE ASSIGN TO 'STUDENT-AUDIT.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'DELETE-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -24,43 +44,162 @@
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
-           
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  STUDENT-ARCHIVE-FILE
+           RECORD CONTAINS 176 CHARACTERS.
+       01  STUDENT-ARCHIVE-RECORD.
+           05  ARCH-STUDENT-ID         PIC 9(6).
+           05  ARCH-STUDENT-NAME       PIC X(30).
+           05  ARCH-STUDENT-ADDRESS    PIC X(40).
+           05  ARCH-STUDENT-PHONE      PIC X(15).
+           05  ARCH-STUDENT-EMAIL      PIC X(20).
+           05  ARCH-STUDENT-COURSE     PIC X(4).
+           05  ARCH-INCLUSION-DATE     PIC 9(8).
+           05  ARCH-STUDENT-STATUS     PIC X.
+           05  ARCH-STUDENT-GPA        PIC 9V99.
+           05  ARCH-DELETION-DATE      PIC 9(8).
+           05  ARCH-DELETION-REASON    PIC X(40).
+
+       FD  STUDENT-AUDIT-FILE
+           RECORD CONTAINS 125 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-STUDENT-ID          PIC 9(6).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(40).
+           05  AUD-NEW-VALUE           PIC X(40).
+           05  AUD-TIMESTAMP           PIC X(16).
+           05  AUD-OPERATOR            PIC X(8).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-STUDENT-ID         PIC 9(6).
+           05  PARM-DELETION-REASON    PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-ARCHIVE-STATUS           PIC XX VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
        01  WS-CONTINUE                 PIC X VALUE 'Y'.
        01  WS-CONFIRMATION             PIC X VALUE SPACES.
-       
+       01  WS-DELETION-REASON          PIC X(40) VALUE SPACES.
+       01  WS-OPERATOR-ID              PIC X(8) VALUE 'UNKNOWN'.
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-BULK-COURSE              PIC X(4) VALUE SPACES.
+       01  WS-BULK-STATUS              PIC X VALUE SPACES.
+       01  WS-BULK-COUNT               PIC 9(4) VALUE ZEROES.
+       01  WS-BULK-DELETED             PIC 9(4) VALUE ZEROES.
+       01  WS-END-OF-BULK              PIC X VALUE 'N'.
+
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YEAR         PIC 9(4).
+               10  WS-AUD-MONTH        PIC 9(2).
+               10  WS-AUD-DAY          PIC 9(2).
+           05  WS-AUD-TIME.
+               10  WS-AUD-HOURS        PIC 9(2).
+               10  WS-AUD-MINUTES      PIC 9(2).
+               10  WS-AUD-SECONDS      PIC 9(2).
+               10  WS-AUD-MSECS        PIC 9(2).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  WS-CURRENT-MONTH        PIC 9(2).
+           05  WS-CURRENT-DAY          PIC 9(2).
+           05  FILLER                  PIC X(10).
+
        01  WS-FORMATTED-DATE.
            05  WS-FORMATTED-YEAR       PIC 9(4).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-MONTH      PIC 9(2).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-DAY        PIC 9(2).
-           
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        0000-MAIN.
+           MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
            PERFORM 3000-TERMINATE.
            GOBACK.
-           
+
        1000-INIT.
            OPEN I-O STUDENT-FILE.
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
                MOVE 'N' TO WS-CONTINUE
+           ELSE
+               OPEN I-O STUDENT-ARCHIVE-FILE
+               IF WS-ARCHIVE-STATUS = '05'
+                   CLOSE STUDENT-ARCHIVE-FILE
+                   OPEN OUTPUT STUDENT-ARCHIVE-FILE
+                   CLOSE STUDENT-ARCHIVE-FILE
+                   OPEN I-O STUDENT-ARCHIVE-FILE
+               END-IF
+               IF WS-ARCHIVE-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING ARCHIVE FILE: '
+                           WS-ARCHIVE-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               ELSE
+                   OPEN EXTEND STUDENT-AUDIT-FILE
+                   IF WS-AUDIT-STATUS = '05'
+                       OPEN OUTPUT STUDENT-AUDIT-FILE
+                   END-IF
+                   IF WS-AUDIT-STATUS NOT = '00'
+                       DISPLAY 'ERROR OPENING AUDIT FILE: '
+                               WS-AUDIT-STATUS
+                       MOVE 'N' TO WS-CONTINUE
+                   ELSE
+                       PERFORM 1050-GET-RUN-MODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE)  '.
+           DISPLAY '3-BULK DELETE BY CRITERIA: '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2 AND
+              WS-RUN-MODE NOT = 3
+               MOVE 1 TO WS-RUN-MODE
            END-IF.
-           
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
        2000-PROCESS.
+           EVALUATE WS-RUN-MODE
+               WHEN 2
+                   PERFORM 2500-BATCH-PROCESS
+               WHEN 3
+                   PERFORM 2600-BULK-DELETE-PROCESS
+                   MOVE 'N' TO WS-CONTINUE
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-PROCESS
+           END-EVALUATE.
+
+       2000-INTERACTIVE-PROCESS.
            PERFORM 1100-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
            DISPLAY '           DELETE STUDENT               '.
            DISPLAY '----------------------------------------'.
            DISPLAY ' '.
-           
+
            DISPLAY 'ENTER STUDENT ID TO DELETE (OR 0 TO EXIT): '.
            ACCEPT STUDENT-ID.
-           
+
            IF STUDENT-ID = 0
                MOVE 'N' TO WS-CONTINUE
            ELSE
@@ -75,19 +214,46 @@
                        PERFORM 2300-CONFIRM-DELETE
                END-READ
            END-IF.
-           
+
+       2500-BATCH-PROCESS.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-STUDENT-ID TO STUDENT-ID
+                   READ STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'SKIPPED, ID NOT FOUND: '
+                                   PARM-STUDENT-ID
+                       NOT INVALID KEY
+                           MOVE PARM-DELETION-REASON
+                             TO WS-DELETION-REASON
+                           DELETE STUDENT-FILE
+                               INVALID KEY
+                                   DISPLAY 'ERROR DELETING RECORD: '
+                                           WS-FILE-STATUS
+                               NOT INVALID KEY
+                                   PERFORM 2310-ARCHIVE-STUDENT
+                                   DISPLAY
+                                    'STUDENT DELETED FROM PARM FILE: '
+                                    STUDENT-ID
+                                   PERFORM 2320-WRITE-AUDIT-RECORD
+                           END-DELETE
+                   END-READ
+           END-READ.
+
        1100-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
-           
+
        2100-FORMAT-DATE.
            MOVE INCLUSION-DATE(1:4) TO WS-FORMATTED-YEAR.
            MOVE INCLUSION-DATE(5:2) TO WS-FORMATTED-MONTH.
            MOVE INCLUSION-DATE(7:2) TO WS-FORMATTED-DAY.
-           
+
        2200-DISPLAY-STUDENT.
            DISPLAY 'STUDENT INFORMATION:'.
            DISPLAY 'ID      : ' STUDENT-ID.
@@ -95,4 +261,158 @@
            DISPLAY 'ADDRESS : ' STUDENT-ADDRESS.
            DISPLAY 'PHONE   : ' STUDENT-PHONE.
            DISPLAY 'EMAIL   : ' STUDENT-EMAIL.
-           DISPLAY 'COURSE  : ' STUDENT-
\ No newline at end of file
+           DISPLAY 'COURSE  : ' STUDENT-COURSE.
+           DISPLAY 'DATE    : ' WS-FORMATTED-DATE.
+           DISPLAY ' '.
+
+       2300-CONFIRM-DELETE.
+           DISPLAY 'CONFIRM DELETE (Y/N)? '.
+           ACCEPT WS-CONFIRMATION.
+
+           IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+               DISPLAY 'ENTER REASON FOR DELETION: '
+               ACCEPT WS-DELETION-REASON
+               DELETE STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'ERROR DELETING RECORD: ' WS-FILE-STATUS
+                   NOT INVALID KEY
+                       PERFORM 2310-ARCHIVE-STUDENT
+                       DISPLAY 'STUDENT SUCCESSFULLY DELETED!'
+                       PERFORM 2320-WRITE-AUDIT-RECORD
+               END-DELETE
+           ELSE
+               DISPLAY 'DELETE CANCELLED'
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       2310-ARCHIVE-STUDENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE STUDENT-ID TO ARCH-STUDENT-ID.
+           MOVE STUDENT-NAME TO ARCH-STUDENT-NAME.
+           MOVE STUDENT-ADDRESS TO ARCH-STUDENT-ADDRESS.
+           MOVE STUDENT-PHONE TO ARCH-STUDENT-PHONE.
+           MOVE STUDENT-EMAIL TO ARCH-STUDENT-EMAIL.
+           MOVE STUDENT-COURSE TO ARCH-STUDENT-COURSE.
+           MOVE INCLUSION-DATE TO ARCH-INCLUSION-DATE.
+           MOVE STUDENT-STATUS TO ARCH-STUDENT-STATUS.
+           MOVE STUDENT-GPA TO ARCH-STUDENT-GPA.
+           MOVE WS-DELETION-REASON TO ARCH-DELETION-REASON.
+
+           STRING WS-CURRENT-YEAR
+                  WS-CURRENT-MONTH
+                  WS-CURRENT-DAY
+                  DELIMITED BY SIZE
+                  INTO ARCH-DELETION-DATE.
+
+           WRITE STUDENT-ARCHIVE-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR ARCHIVING RECORD: ' WS-ARCHIVE-STATUS
+           END-WRITE.
+
+       2320-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE 'DELETE' TO AUD-FIELD-NAME.
+           MOVE STUDENT-NAME TO AUD-OLD-VALUE.
+           MOVE WS-DELETION-REASON TO AUD-NEW-VALUE.
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           WRITE AUDIT-RECORD.
+
+       2600-BULK-DELETE-PROCESS.
+           PERFORM 1100-CLEAR-SCREEN.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '        BULK DELETE BY CRITERIA          '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+           DISPLAY 'ENTER COURSE CODE TO FILTER (BLANK=ALL): '.
+           ACCEPT WS-BULK-COURSE.
+           DISPLAY 'ENTER STATUS TO FILTER A/G/W (BLANK=ALL): '.
+           ACCEPT WS-BULK-STATUS.
+
+           PERFORM 2610-COUNT-BULK-MATCHES.
+           DISPLAY ' '.
+           DISPLAY 'MATCHING STUDENTS FOUND: ' WS-BULK-COUNT.
+
+           IF WS-BULK-COUNT > 0
+               DISPLAY 'DELETE ALL MATCHING STUDENTS (Y/N)? '
+               ACCEPT WS-CONFIRMATION
+               IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+                   DISPLAY 'ENTER REASON FOR DELETION: '
+                   ACCEPT WS-DELETION-REASON
+                   PERFORM 2620-EXECUTE-BULK-DELETE
+                   DISPLAY WS-BULK-DELETED ' STUDENTS DELETED'
+               ELSE
+                   DISPLAY 'BULK DELETE CANCELLED'
+               END-IF
+           ELSE
+               DISPLAY 'NO MATCHING STUDENTS FOUND'
+           END-IF.
+
+       2610-COUNT-BULK-MATCHES.
+           MOVE ZEROES TO WS-BULK-COUNT.
+           MOVE 'N' TO WS-END-OF-BULK.
+           MOVE ZEROES TO STUDENT-ID.
+
+           START STUDENT-FILE KEY IS >= STUDENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-BULK
+           END-START.
+
+           PERFORM UNTIL WS-END-OF-BULK = 'Y'
+               READ STUDENT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-BULK
+                   NOT AT END
+                       IF (WS-BULK-COURSE = SPACES OR
+                           STUDENT-COURSE = WS-BULK-COURSE) AND
+                          (WS-BULK-STATUS = SPACES OR
+                           STUDENT-STATUS = WS-BULK-STATUS)
+                           ADD 1 TO WS-BULK-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2620-EXECUTE-BULK-DELETE.
+           MOVE ZEROES TO WS-BULK-DELETED.
+           MOVE 'N' TO WS-END-OF-BULK.
+           MOVE ZEROES TO STUDENT-ID.
+
+           START STUDENT-FILE KEY IS >= STUDENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-BULK
+           END-START.
+
+           PERFORM UNTIL WS-END-OF-BULK = 'Y'
+               READ STUDENT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-BULK
+                   NOT AT END
+                       IF (WS-BULK-COURSE = SPACES OR
+                           STUDENT-COURSE = WS-BULK-COURSE) AND
+                          (WS-BULK-STATUS = SPACES OR
+                           STUDENT-STATUS = WS-BULK-STATUS)
+                           PERFORM 2100-FORMAT-DATE
+                           DELETE STUDENT-FILE
+                               INVALID KEY
+                                   DISPLAY 'ERROR DELETING RECORD: '
+                                           WS-FILE-STATUS
+                               NOT INVALID KEY
+                                   PERFORM 2310-ARCHIVE-STUDENT
+                                   ADD 1 TO WS-BULK-DELETED
+                                   PERFORM 2320-WRITE-AUDIT-RECORD
+                           END-DELETE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       3000-TERMINATE.
+           CLOSE STUDENT-FILE
+                 STUDENT-ARCHIVE-FILE
+                 STUDENT-AUDIT-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
