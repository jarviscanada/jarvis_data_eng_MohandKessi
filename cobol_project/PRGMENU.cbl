@@ -1,56 +1,142 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGMENU.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENTIALS-FILE ASSIGN TO 'CREDENTIALS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENTIALS-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CREDENTIALS-RECORD.
+           05  CRED-OPERATOR-ID          PIC X(8).
+           05  CRED-PASSWORD             PIC X(8).
+
        WORKING-STORAGE SECTION.
        01  WS-OPTION                     PIC 9(2).
        01  WS-ERROR-MESSAGE              PIC X(50).
        01  WS-CONTINUE                   PIC X VALUE 'Y'.
-       
+       01  WS-CRED-STATUS                PIC XX VALUE SPACES.
+       01  WS-CRED-EOF                   PIC X VALUE 'N'.
+       01  WS-LOGIN-OK                   PIC X VALUE 'N'.
+       01  WS-LOGIN-ATTEMPTS             PIC 9 VALUE ZERO.
+       01  WS-OPERATOR-ID                PIC X(8) VALUE SPACES.
+       01  WS-OPERATOR-PASSWORD          PIC X(8) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
-           PERFORM UNTIL WS-CONTINUE = 'N'
-               PERFORM 1000-DISPLAY-MENU
-               ACCEPT WS-OPTION
-               EVALUATE WS-OPTION
-                   WHEN 1
-                       CALL 'PRGV0001'
-                   WHEN 2
-                       CALL 'PRGQ0005'
-                   WHEN 3
-                       CALL 'PRGI0002'
-                   WHEN 4
-                       CALL 'PRGU0003'
-                   WHEN 5
-                       CALL 'PRGD0004'
-                   WHEN 6
-                       CALL 'PRGQ0006'
-                   WHEN 7
-                       CALL 'PRGQ0007'
-                   WHEN 8
-                       CALL 'PRGR0008'
-                   WHEN 9
-                       MOVE 'N' TO WS-CONTINUE
-                   WHEN OTHER
-                       MOVE 'Invalid option. Please try again.' 
-                         TO WS-ERROR-MESSAGE
-                       DISPLAY WS-ERROR-MESSAGE
-               END-EVALUATE
-           END-PERFORM.
-           
+           PERFORM 0500-LOGIN.
+           IF WS-LOGIN-OK = 'Y'
+               PERFORM UNTIL WS-CONTINUE = 'N'
+                   PERFORM 1000-DISPLAY-MENU
+                   ACCEPT WS-OPTION
+                   EVALUATE WS-OPTION
+                       WHEN 1
+                           CALL 'PRGV0001'
+                       WHEN 2
+                           CALL 'PRGQ0005'
+                       WHEN 3
+                           CALL 'PRGI0002' USING WS-OPERATOR-ID
+                       WHEN 4
+                           CALL 'PRGU0003' USING WS-OPERATOR-ID
+                       WHEN 5
+                           CALL 'PRGD0004' USING WS-OPERATOR-ID
+                       WHEN 6
+                           CALL 'PRGQ0006'
+                       WHEN 7
+                           CALL 'PRGQ0007'
+                       WHEN 8
+                           CALL 'PRGR0008'
+                       WHEN 9
+                           CALL 'PRGC0009'
+                       WHEN 10
+                           CALL 'PRGQ0010'
+                       WHEN 11
+                           CALL 'PRGQ0011'
+                       WHEN 12
+                           CALL 'PRGU0012' USING WS-OPERATOR-ID
+                       WHEN 13
+                           CALL 'PRGI0013' USING WS-OPERATOR-ID
+                       WHEN 14
+                           CALL 'PRGU0014' USING WS-OPERATOR-ID
+                       WHEN 15
+                           CALL 'PRGR0015'
+                       WHEN 16
+                           CALL 'PRGB0016'
+                       WHEN 17
+                           MOVE 'N' TO WS-CONTINUE
+                       WHEN OTHER
+                           MOVE 'Invalid option. Please try again.'
+                             TO WS-ERROR-MESSAGE
+                           DISPLAY WS-ERROR-MESSAGE
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
            STOP RUN.
-           
+
+       0500-LOGIN.
+           MOVE 'N' TO WS-LOGIN-OK.
+           MOVE 0 TO WS-LOGIN-ATTEMPTS.
+           PERFORM UNTIL WS-LOGIN-OK = 'Y' OR WS-LOGIN-ATTEMPTS >= 3
+               PERFORM 1100-CLEAR-SCREEN
+               DISPLAY '----------------------------------------'
+               DISPLAY '      STUDENT REGISTRATION SYSTEM       '
+               DISPLAY '              OPERATOR LOGIN             '
+               DISPLAY '----------------------------------------'
+               DISPLAY ' '
+               DISPLAY 'OPERATOR ID: '
+               ACCEPT WS-OPERATOR-ID
+               DISPLAY 'PASSWORD: '
+               ACCEPT WS-OPERATOR-PASSWORD
+               ADD 1 TO WS-LOGIN-ATTEMPTS
+               PERFORM 0510-CHECK-CREDENTIALS
+               IF WS-LOGIN-OK NOT = 'Y'
+                   DISPLAY 'INVALID OPERATOR ID OR PASSWORD'
+               END-IF
+           END-PERFORM.
+
+           IF WS-LOGIN-OK NOT = 'Y'
+               DISPLAY 'TOO MANY FAILED LOGIN ATTEMPTS. EXITING.'
+           END-IF.
+
+       0510-CHECK-CREDENTIALS.
+           MOVE 'N' TO WS-LOGIN-OK.
+           MOVE 'N' TO WS-CRED-EOF.
+           OPEN INPUT CREDENTIALS-FILE.
+           IF WS-CRED-STATUS = '00'
+               PERFORM UNTIL WS-CRED-EOF = 'Y' OR WS-LOGIN-OK = 'Y'
+                   READ CREDENTIALS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CRED-EOF
+                       NOT AT END
+                           IF CRED-OPERATOR-ID = WS-OPERATOR-ID AND
+                              CRED-PASSWORD = WS-OPERATOR-PASSWORD
+                               MOVE 'Y' TO WS-LOGIN-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CREDENTIALS-FILE
+           ELSE
+               DISPLAY 'ERROR OPENING CREDENTIALS FILE: ' WS-CRED-STATUS
+           END-IF.
+
        1000-DISPLAY-MENU.
            PERFORM 1100-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
            DISPLAY '      STUDENT REGISTRATION SYSTEM       '.
            DISPLAY '----------------------------------------'.
+           DISPLAY 'LOGGED IN AS: ' WS-OPERATOR-ID.
            DISPLAY ' '.
            DISPLAY ' 1. Convert File to VSAM'.
            DISPLAY ' 2. Query All Students'.
@@ -60,13 +146,21 @@
            DISPLAY ' 6. Query Student by ID'.
            DISPLAY ' 7. Query Student by Inclusion Date'.
            DISPLAY ' 8. Generate Report with Course Break'.
-           DISPLAY ' 9. Exit'.
+           DISPLAY ' 9. Maintain Courses'.
+           DISPLAY '10. Find Student by Name'.
+           DISPLAY '11. List Students in Course'.
+           DISPLAY '12. Change Student Status'.
+           DISPLAY '13. Add Term Enrollment'.
+           DISPLAY '14. Change Student GPA'.
+           DISPLAY '15. Honor Roll Report'.
+           DISPLAY '16. Backup Student File'.
+           DISPLAY '17. Exit'.
            DISPLAY ' '.
-           DISPLAY 'Please enter your choice (1-9): '.
-       
+           DISPLAY 'Please enter your choice (1-17): '.
+
        1100-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
-           DISPLAY SPACE.
\ No newline at end of file
+           DISPLAY SPACE.
