@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0011.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORD CONTAINS 124 CHARACTERS.
+       01  STUDENT-RECORD.
+           05  STUDENT-ID              PIC 9(6).
+           05  STUDENT-NAME            PIC X(30).
+           05  STUDENT-ADDRESS         PIC X(40).
+           05  STUDENT-PHONE           PIC X(15).
+           05  STUDENT-EMAIL           PIC X(20).
+           05  STUDENT-COURSE          PIC X(4).
+           05  INCLUSION-DATE          PIC 9(8).
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRMATION             PIC X VALUE SPACES.
+       01  WS-END-OF-MATCHES           PIC X VALUE 'N'.
+       01  WS-MATCH-COUNT              PIC 9(4) VALUE ZEROES.
+       01  WS-SEARCH-COURSE            PIC X(4) VALUE SPACES.
+
+       01  WS-FORMATTED-DATE.
+           05  WS-FORMATTED-YEAR       PIC 9(4).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-FORMATTED-MONTH      PIC 9(2).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-FORMATTED-DAY        PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
+           PERFORM 3000-TERMINATE.
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
+               MOVE 'N' TO WS-CONTINUE
+           END-IF.
+
+       2000-PROCESS.
+           PERFORM 1100-CLEAR-SCREEN.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '        LIST STUDENTS IN COURSE         '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+
+           DISPLAY 'ENTER COURSE CODE (OR BLANK TO EXIT): '.
+           ACCEPT WS-SEARCH-COURSE.
+
+           IF WS-SEARCH-COURSE = SPACES
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               PERFORM 2100-SEARCH-BY-COURSE
+           END-IF.
+
+       1100-CLEAR-SCREEN.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+
+       2100-SEARCH-BY-COURSE.
+           MOVE ZEROES TO WS-MATCH-COUNT.
+           MOVE 'N' TO WS-END-OF-MATCHES.
+
+           MOVE WS-SEARCH-COURSE TO STUDENT-COURSE.
+           START STUDENT-FILE KEY IS >= STUDENT-COURSE
+               INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-MATCHES
+           END-START.
+
+           PERFORM 2200-READ-NEXT-MATCH
+               UNTIL WS-END-OF-MATCHES = 'Y'.
+
+           DISPLAY ' '.
+           DISPLAY 'TOTAL STUDENTS IN COURSE ' WS-SEARCH-COURSE
+                   ': ' WS-MATCH-COUNT.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY 'NO STUDENTS FOUND IN COURSE: ' WS-SEARCH-COURSE
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       2200-READ-NEXT-MATCH.
+           READ STUDENT-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-END-OF-MATCHES
+               NOT AT END
+                   IF STUDENT-COURSE = WS-SEARCH-COURSE
+                       ADD 1 TO WS-MATCH-COUNT
+                       PERFORM 2210-FORMAT-DATE
+                       PERFORM 2220-DISPLAY-STUDENT
+                   ELSE
+                       MOVE 'Y' TO WS-END-OF-MATCHES
+                   END-IF
+           END-READ.
+
+       2210-FORMAT-DATE.
+           MOVE INCLUSION-DATE(1:4) TO WS-FORMATTED-YEAR.
+           MOVE INCLUSION-DATE(5:2) TO WS-FORMATTED-MONTH.
+           MOVE INCLUSION-DATE(7:2) TO WS-FORMATTED-DAY.
+
+       2220-DISPLAY-STUDENT.
+           DISPLAY STUDENT-ID '  ' STUDENT-NAME(1:30) '  '
+                  STUDENT-COURSE '     ' WS-FORMATTED-DATE.
+
+       3000-TERMINATE.
+           CLOSE STUDENT-FILE.
