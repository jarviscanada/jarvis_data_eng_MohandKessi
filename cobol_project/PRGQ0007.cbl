@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGQ0007.
        AUTHOR. Mohand Kessi.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,12 +9,26 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS STUDENT-ID
+               ALTERNATE RECORD KEY IS STUDENT-NAME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS STUDENT-COURSE
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT PARM-FILE ASSIGN TO 'QUERY-PARM.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
+           RECORD CONTAINS 124 CHARACTERS.
        01  STUDENT-RECORD.
            05  STUDENT-ID              PIC 9(6).
            05  STUDENT-NAME            PIC X(30).
@@ -23,29 +37,69 @@
            05  STUDENT-EMAIL           PIC X(20).
            05  STUDENT-COURSE          PIC X(4).
            05  INCLUSION-DATE          PIC 9(8).
-           
+           05  STUDENT-STATUS          PIC X.
+           05  STUDENT-GPA             PIC 9V99.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-DATE-FROM          PIC 9(8).
+           05  PARM-DATE-TO            PIC 9(8).
+           05  PARM-COURSE             PIC X(4).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-PARM-STATUS              PIC XX VALUE SPACES.
+       01  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+       01  WS-REPORT-FILENAME          PIC X(30) VALUE SPACES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 9(2).
+           05  WS-RUN-DAY              PIC 9(2).
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
        01  WS-CONTINUE                 PIC X VALUE SPACES.
-       01  WS-SEARCH-DATE              PIC 9(8).
+       01  WS-RUN-MODE                 PIC 9 VALUE 1.
+       01  WS-SEARCH-DATE-FROM         PIC 9(8).
+       01  WS-SEARCH-DATE-TO           PIC 9(8).
+       01  WS-SEARCH-COURSE            PIC X(4) VALUE SPACES.
        01  WS-RECORD-COUNTER           PIC 9(6) VALUE ZEROES.
+       01  WS-MONTH-WILDCARD           PIC X VALUE 'N'.
+       01  WS-DAY-WILDCARD             PIC X VALUE 'N'.
+       01  WS-DATE-MATCH                PIC X VALUE 'N'.
        01  WS-PAGE-COUNTER             PIC 9(3) VALUE 1.
        01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 20.
        01  WS-LINE-COUNTER             PIC 9(2) VALUE ZEROES.
-       
+
        01  WS-DATE-ENTRY.
            05  WS-ENTRY-YEAR           PIC 9(4).
            05  WS-ENTRY-MONTH          PIC 9(2).
            05  WS-ENTRY-DAY            PIC 9(2).
-           
+
+       01  WS-FORMATTED-FROM-DATE.
+           05  WS-FROM-YEAR            PIC 9(4).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-FROM-MONTH           PIC 9(2).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-FROM-DAY             PIC 9(2).
+
+       01  WS-FORMATTED-TO-DATE.
+           05  WS-TO-YEAR              PIC 9(4).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-TO-MONTH             PIC 9(2).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-TO-DAY               PIC 9(2).
+
        01  WS-FORMATTED-DATE.
            05  WS-FORMATTED-YEAR       PIC 9(4).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-MONTH      PIC 9(2).
            05  FILLER                  PIC X VALUE '/'.
            05  WS-FORMATTED-DAY        PIC 9(2).
-           
+
        01  WS-HEADER.
            05  FILLER                  PIC X(6) VALUE 'ID'.
            05  FILLER                  PIC X(4) VALUE SPACES.
@@ -54,7 +108,18 @@
            05  FILLER                  PIC X(6) VALUE 'COURSE'.
            05  FILLER                  PIC X(5) VALUE SPACES.
            05  FILLER                  PIC X(4) VALUE 'DATE'.
-           
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-DET-STUDENT-ID       PIC 9(6).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  WS-DET-STUDENT-NAME     PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-DET-STUDENT-COURSE   PIC X(4).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-DET-INCLUSION-DATE   PIC X(10).
+           05  FILLER                  PIC X(68) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -64,110 +129,289 @@
            END-IF.
            PERFORM 3000-TERMINATE.
            GOBACK.
-           
+
        1000-INIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE.
+           STRING 'DATE-SEARCH-' WS-RUN-YEAR WS-RUN-MONTH WS-RUN-DAY
+                  '.TXT'
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME.
+
            OPEN INPUT STUDENT-FILE.
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING STUDENT FILE: ' WS-FILE-STATUS
                MOVE 'N' TO WS-CONTINUE
            ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING REPORT FILE: '
+                           WS-REPORT-STATUS
+               END-IF
                MOVE 'Y' TO WS-CONTINUE
+               PERFORM 1050-GET-RUN-MODE
+           END-IF.
+
+       1050-GET-RUN-MODE.
+           DISPLAY ' '.
+           DISPLAY 'RUN MODE: 1-INTERACTIVE  2-BATCH (PARM FILE): '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 1 AND WS-RUN-MODE NOT = 2
+               MOVE 1 TO WS-RUN-MODE
            END-IF.
-           
+
+           IF WS-RUN-MODE = 2
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING PARM FILE: ' WS-PARM-STATUS
+                   MOVE 'N' TO WS-CONTINUE
+               END-IF
+           END-IF.
+
        1100-GET-SEARCH-DATE.
+           IF WS-RUN-MODE = 2
+               PERFORM 1150-GET-SEARCH-DATE-BATCH
+           ELSE
+               PERFORM 1100-GET-SEARCH-DATE-INTERACTIVE
+           END-IF.
+
+       1150-GET-SEARCH-DATE-BATCH.
+           READ PARM-FILE
+               AT END
+                   MOVE 'N' TO WS-CONTINUE
+               NOT AT END
+                   MOVE PARM-DATE-FROM TO WS-SEARCH-DATE-FROM
+                   MOVE PARM-DATE-TO TO WS-SEARCH-DATE-TO
+                   MOVE PARM-COURSE TO WS-SEARCH-COURSE
+                   MOVE PARM-DATE-FROM(1:4) TO WS-FROM-YEAR
+                   MOVE PARM-DATE-FROM(5:2) TO WS-FROM-MONTH
+                   MOVE PARM-DATE-FROM(7:2) TO WS-FROM-DAY
+                   MOVE PARM-DATE-TO(1:4) TO WS-TO-YEAR
+                   MOVE PARM-DATE-TO(5:2) TO WS-TO-MONTH
+                   MOVE PARM-DATE-TO(7:2) TO WS-TO-DAY
+                   MOVE 'N' TO WS-MONTH-WILDCARD
+                   MOVE 'N' TO WS-DAY-WILDCARD
+                   IF WS-FROM-MONTH = 0
+                       MOVE 'Y' TO WS-MONTH-WILDCARD
+                       MOVE 'Y' TO WS-DAY-WILDCARD
+                   ELSE
+                       IF WS-FROM-DAY = 0
+                           MOVE 'Y' TO WS-DAY-WILDCARD
+                       END-IF
+                   END-IF
+                   PERFORM 1200-PRINT-HEADER
+           END-READ.
+
+       1100-GET-SEARCH-DATE-INTERACTIVE.
            PERFORM 1110-CLEAR-SCREEN.
            DISPLAY '----------------------------------------'.
            DISPLAY '     QUERY STUDENTS BY INCLUSION DATE   '.
            DISPLAY '----------------------------------------'.
            DISPLAY ' '.
-           
-           DISPLAY 'ENTER YEAR (YYYY): '.
+           MOVE 'N' TO WS-MONTH-WILDCARD.
+           MOVE 'N' TO WS-DAY-WILDCARD.
+           DISPLAY 'ENTER FROM YEAR (YYYY, OR 0 TO EXIT): '.
            ACCEPT WS-ENTRY-YEAR.
-           
+
            IF WS-ENTRY-YEAR = 0
                MOVE 'N' TO WS-CONTINUE
            ELSE
-               DISPLAY 'ENTER MONTH (MM): '.
+               MOVE WS-ENTRY-YEAR TO WS-FROM-YEAR
+               DISPLAY 'ENTER FROM MONTH (MM, OR 0 FOR ANY MONTH): '
                ACCEPT WS-ENTRY-MONTH
-               
-               DISPLAY 'ENTER DAY (DD): '.
-               ACCEPT WS-ENTRY-DAY
-               
-               STRING WS-ENTRY-YEAR 
-                      WS-ENTRY-MONTH 
-                      WS-ENTRY-DAY 
-                      DELIMITED BY SIZE
-                      INTO WS-SEARCH-DATE
-                      
-               MOVE WS-ENTRY-YEAR TO WS-FORMATTED-YEAR
-               MOVE WS-ENTRY-MONTH TO WS-FORMATTED-MONTH
-               MOVE WS-ENTRY-DAY TO WS-FORMATTED-DAY
-               
+
+               IF WS-ENTRY-MONTH = 0
+                   MOVE 'Y' TO WS-MONTH-WILDCARD
+                   MOVE 'Y' TO WS-DAY-WILDCARD
+               ELSE
+                   MOVE WS-ENTRY-MONTH TO WS-FROM-MONTH
+                   DISPLAY 'ENTER FROM DAY (DD, OR 0 FOR ANY DAY): '
+                   ACCEPT WS-ENTRY-DAY
+                   IF WS-ENTRY-DAY = 0
+                       MOVE 'Y' TO WS-DAY-WILDCARD
+                   ELSE
+                       MOVE WS-ENTRY-DAY TO WS-FROM-DAY
+                   END-IF
+               END-IF
+
+               IF WS-MONTH-WILDCARD = 'N' AND WS-DAY-WILDCARD = 'N'
+                   STRING WS-ENTRY-YEAR
+                          WS-ENTRY-MONTH
+                          WS-ENTRY-DAY
+                          DELIMITED BY SIZE
+                          INTO WS-SEARCH-DATE-FROM
+                   PERFORM 1180-GET-TO-DATE
+               END-IF
+
                DISPLAY ' '
-               DISPLAY 'SEARCHING FOR STUDENTS ADDED ON: ' 
-                       WS-FORMATTED-DATE
+               DISPLAY 'ENTER COURSE CODE (OR BLANK FOR ALL COURSES): '
+               ACCEPT WS-SEARCH-COURSE
+
                DISPLAY ' '
-               
+               PERFORM 1190-DISPLAY-SEARCH-CRITERIA
+               IF WS-SEARCH-COURSE NOT = SPACES
+                   DISPLAY 'IN COURSE: ' WS-SEARCH-COURSE
+               END-IF
+               DISPLAY ' '
+
                PERFORM 1200-PRINT-HEADER
            END-IF.
-           
+
+       1180-GET-TO-DATE.
+           DISPLAY ' '.
+           DISPLAY 'ENTER TO YEAR (YYYY, OR 0 TO USE FROM DATE): '.
+           ACCEPT WS-ENTRY-YEAR.
+
+           IF WS-ENTRY-YEAR = 0
+               MOVE WS-SEARCH-DATE-FROM TO WS-SEARCH-DATE-TO
+               MOVE WS-FORMATTED-FROM-DATE TO WS-FORMATTED-TO-DATE
+           ELSE
+               DISPLAY 'ENTER TO MONTH (MM): '
+               ACCEPT WS-ENTRY-MONTH
+
+               DISPLAY 'ENTER TO DAY (DD): '
+               ACCEPT WS-ENTRY-DAY
+
+               STRING WS-ENTRY-YEAR
+                      WS-ENTRY-MONTH
+                      WS-ENTRY-DAY
+                      DELIMITED BY SIZE
+                      INTO WS-SEARCH-DATE-TO
+
+               MOVE WS-ENTRY-YEAR TO WS-TO-YEAR
+               MOVE WS-ENTRY-MONTH TO WS-TO-MONTH
+               MOVE WS-ENTRY-DAY TO WS-TO-DAY
+           END-IF.
+
+       1190-DISPLAY-SEARCH-CRITERIA.
+           IF WS-MONTH-WILDCARD = 'Y'
+               DISPLAY 'SEARCHING FOR STUDENTS ADDED IN YEAR: '
+                       WS-FROM-YEAR
+           ELSE
+               IF WS-DAY-WILDCARD = 'Y'
+                   DISPLAY 'SEARCHING FOR STUDENTS ADDED IN MONTH: '
+                           WS-FROM-MONTH '/' WS-FROM-YEAR
+               ELSE
+                   DISPLAY 'SEARCHING FOR STUDENTS ADDED FROM: '
+                           WS-FORMATTED-FROM-DATE ' TO: '
+                           WS-FORMATTED-TO-DATE
+               END-IF
+           END-IF.
+
        1110-CLEAR-SCREEN.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
            DISPLAY SPACE.
-           
+
        1200-PRINT-HEADER.
            DISPLAY '----------------------------------------'.
-           DISPLAY 'STUDENTS ADDED ON: ' WS-FORMATTED-DATE.
+           IF WS-MONTH-WILDCARD = 'Y'
+               DISPLAY 'STUDENTS ADDED IN YEAR: ' WS-FROM-YEAR
+           ELSE
+               IF WS-DAY-WILDCARD = 'Y'
+                   DISPLAY 'STUDENTS ADDED IN MONTH: '
+                           WS-FROM-MONTH '/' WS-FROM-YEAR
+               ELSE
+                   DISPLAY 'STUDENTS ADDED FROM: '
+                           WS-FORMATTED-FROM-DATE
+                           ' TO: ' WS-FORMATTED-TO-DATE
+               END-IF
+           END-IF.
            DISPLAY '----------------------------------------'.
            DISPLAY ' '.
            DISPLAY WS-HEADER.
            DISPLAY '----------------------------------------'.
            MOVE 5 TO WS-LINE-COUNTER.
-           
+
        2000-PROCESS-RECORDS.
            READ STUDENT-FILE NEXT
                AT END
                    MOVE 'Y' TO WS-END-OF-FILE
                NOT AT END
-                   IF INCLUSION-DATE = WS-SEARCH-DATE
+                   PERFORM 2050-CHECK-DATE-MATCH
+                   IF WS-DATE-MATCH = 'Y' AND
+                      (WS-SEARCH-COURSE = SPACES OR
+                       STUDENT-COURSE = WS-SEARCH-COURSE)
                        PERFORM 2100-DISPLAY-RECORD
                    END-IF
            END-READ.
-           
+
+       2050-CHECK-DATE-MATCH.
+           MOVE 'N' TO WS-DATE-MATCH.
+           IF WS-MONTH-WILDCARD = 'Y'
+               IF INCLUSION-DATE(1:4) = WS-FROM-YEAR
+                   MOVE 'Y' TO WS-DATE-MATCH
+               END-IF
+           ELSE
+               IF WS-DAY-WILDCARD = 'Y'
+                   IF INCLUSION-DATE(1:4) = WS-FROM-YEAR AND
+                      INCLUSION-DATE(5:2) = WS-FROM-MONTH
+                       MOVE 'Y' TO WS-DATE-MATCH
+                   END-IF
+               ELSE
+                   IF INCLUSION-DATE >= WS-SEARCH-DATE-FROM AND
+                      INCLUSION-DATE <= WS-SEARCH-DATE-TO
+                       MOVE 'Y' TO WS-DATE-MATCH
+                   END-IF
+               END-IF
+           END-IF.
+
        2100-DISPLAY-RECORD.
            ADD 1 TO WS-RECORD-COUNTER.
            ADD 1 TO WS-LINE-COUNTER.
-           
+
            IF WS-LINE-COUNTER > WS-LINES-PER-PAGE
                ADD 1 TO WS-PAGE-COUNTER
-               DISPLAY 'Press ENTER to continue...'
-               ACCEPT WS-CONTINUE
+               IF WS-RUN-MODE = 1
+                   DISPLAY 'Press ENTER to continue...'
+                   ACCEPT WS-CONTINUE
+               END-IF
                PERFORM 1200-PRINT-HEADER
            END-IF.
-           
+
            PERFORM 2110-FORMAT-RECORD-DATE.
-           
-           DISPLAY STUDENT-ID '  ' STUDENT-NAME(1:30) '  ' 
+
+           DISPLAY STUDENT-ID '  ' STUDENT-NAME(1:30) '  '
                   STUDENT-COURSE '     ' WS-FORMATTED-DATE.
-                  
+
+           IF WS-REPORT-STATUS = '00'
+               PERFORM 2120-WRITE-REPORT-LINE
+           END-IF.
+
+       2120-WRITE-REPORT-LINE.
+           MOVE STUDENT-ID TO WS-DET-STUDENT-ID.
+           MOVE STUDENT-NAME TO WS-DET-STUDENT-NAME.
+           MOVE STUDENT-COURSE TO WS-DET-STUDENT-COURSE.
+           MOVE WS-FORMATTED-DATE TO WS-DET-INCLUSION-DATE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
        2110-FORMAT-RECORD-DATE.
            MOVE INCLUSION-DATE(1:4) TO WS-FORMATTED-YEAR.
            MOVE INCLUSION-DATE(5:2) TO WS-FORMATTED-MONTH.
            MOVE INCLUSION-DATE(7:2) TO WS-FORMATTED-DAY.
-           
+
        3000-TERMINATE.
            CLOSE STUDENT-FILE.
+           IF WS-RUN-MODE = 2 AND WS-PARM-STATUS = '00'
+               CLOSE PARM-FILE
+           END-IF.
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF.
            IF WS-CONTINUE = 'Y'
                DISPLAY ' '
                DISPLAY '----------------------------------------'
                DISPLAY 'TOTAL RECORDS FOUND: ' WS-RECORD-COUNTER
                IF WS-RECORD-COUNTER = 0
-                   DISPLAY 'NO STUDENTS FOUND WITH INCLUSION DATE: ' 
-                           WS-FORMATTED-DATE
+                   DISPLAY 'NO STUDENTS FOUND IN THE GIVEN DATE RANGE'
+               ELSE
+                   IF WS-REPORT-STATUS = '00'
+                       DISPLAY 'RESULTS WRITTEN TO: ' WS-REPORT-FILENAME
+                   END-IF
                END-IF
            END-IF.
-           DISPLAY 'Press ENTER to return to menu...'
-           ACCEPT WS-CONTINUE.
\ No newline at end of file
+           IF WS-RUN-MODE = 1
+               DISPLAY 'Press ENTER to return to menu...'
+               ACCEPT WS-CONTINUE
+           END-IF.
