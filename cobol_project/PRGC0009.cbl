@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGC0009.
+       AUTHOR. Mohand Kessi.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-FILE ASSIGN TO 'COURSE.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS COURSE-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COURSE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  COURSE-RECORD.
+           05  COURSE-CODE             PIC X(4).
+           05  COURSE-NAME             PIC X(30).
+           05  COURSE-CREDITS          PIC 9(2).
+           05  COURSE-CAPACITY         PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COURSE-STATUS            PIC XX VALUE SPACES.
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRMATION             PIC X VALUE SPACES.
+       01  WS-TEMP-NAME                PIC X(30).
+       01  WS-TEMP-CAPACITY            PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-PROCESS UNTIL WS-CONTINUE = 'N'.
+           PERFORM 3000-TERMINATE.
+           GOBACK.
+
+       1000-INIT.
+           OPEN I-O COURSE-FILE.
+           IF WS-COURSE-STATUS NOT = '00' AND
+              WS-COURSE-STATUS NOT = '05'
+               DISPLAY 'ERROR OPENING COURSE FILE: ' WS-COURSE-STATUS
+               MOVE 'N' TO WS-CONTINUE
+           END-IF.
+
+       2000-PROCESS.
+           PERFORM 1100-CLEAR-SCREEN.
+           DISPLAY '----------------------------------------'.
+           DISPLAY '        MAINTAIN COURSE MASTER          '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' '.
+
+           DISPLAY 'ENTER COURSE CODE (4 CHARS) OR 0000 TO EXIT: '.
+           ACCEPT COURSE-CODE.
+
+           IF COURSE-CODE = '0000'
+               MOVE 'N' TO WS-CONTINUE
+           ELSE
+               READ COURSE-FILE
+                   INVALID KEY
+                       PERFORM 2100-ADD-COURSE
+                   NOT INVALID KEY
+                       PERFORM 2200-UPDATE-COURSE
+               END-READ
+           END-IF.
+
+       1100-CLEAR-SCREEN.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+           DISPLAY SPACE.
+
+       2100-ADD-COURSE.
+           DISPLAY 'COURSE NOT FOUND - ADDING NEW COURSE'.
+           DISPLAY 'ENTER COURSE NAME: '.
+           ACCEPT COURSE-NAME.
+
+           DISPLAY 'ENTER CREDIT HOURS: '.
+           ACCEPT COURSE-CREDITS.
+
+           DISPLAY 'ENTER CAPACITY: '.
+           ACCEPT COURSE-CAPACITY.
+
+           DISPLAY ' '.
+           DISPLAY 'CONFIRM ADD (Y/N)? '.
+           ACCEPT WS-CONFIRMATION.
+
+           IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+               WRITE COURSE-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR WRITING COURSE: ' WS-COURSE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'COURSE SUCCESSFULLY ADDED!'
+               END-WRITE
+           ELSE
+               DISPLAY 'OPERATION CANCELLED'
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       2200-UPDATE-COURSE.
+           DISPLAY 'CURRENT COURSE NAME    : ' COURSE-NAME.
+           DISPLAY 'CURRENT CREDIT HOURS   : ' COURSE-CREDITS.
+           DISPLAY 'CURRENT CAPACITY       : ' COURSE-CAPACITY.
+           DISPLAY ' '.
+
+           DISPLAY 'ENTER NEW NAME (OR ENTER TO KEEP CURRENT): '.
+           ACCEPT WS-TEMP-NAME.
+           IF WS-TEMP-NAME NOT = SPACES
+               MOVE WS-TEMP-NAME TO COURSE-NAME
+           END-IF.
+
+           DISPLAY 'ENTER NEW CAPACITY (OR 0000 TO KEEP CURRENT): '.
+           ACCEPT WS-TEMP-CAPACITY.
+           IF WS-TEMP-CAPACITY NOT = 0
+               MOVE WS-TEMP-CAPACITY TO COURSE-CAPACITY
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'CONFIRM UPDATE (Y/N)? '.
+           ACCEPT WS-CONFIRMATION.
+
+           IF WS-CONFIRMATION = 'Y' OR WS-CONFIRMATION = 'y'
+               REWRITE COURSE-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR UPDATING COURSE: '
+                               WS-COURSE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY 'COURSE SUCCESSFULLY UPDATED!'
+               END-REWRITE
+           ELSE
+               DISPLAY 'UPDATE CANCELLED'
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO CONTINUE...'.
+           ACCEPT WS-CONFIRMATION.
+
+       3000-TERMINATE.
+           CLOSE COURSE-FILE.
